@@ -1,19 +1,41 @@
        >>SOURCE FORMAT FREE
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. coboltut.
        AUTHOR. Shubham Mohanty.
        DATE-WRITTEN. Feb somethhing.
+      *> 2026-08-08 SM: build and write a CUST-MASTER-RECORD to the
+      *> customer master (keyed on SSNUM) instead of just displaying
+      *> SSAREA and throwing the data away.
        ENVIRONMENT DIVISION.
-       
-       DATA DIVISION. 
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *> letters, spaces, hyphens, and apostrophes only - keeps
+      *> garbage characters out of CM-CUST-NAME, same as CUSTMNT
+           CLASS NameChar IS "A" THRU "Z", "a" THRU "z",
+                          SPACE, "-", "'".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-SSNUM
+               FILE STATUS IS WS-CM-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAS.
+
        WORKING-STORAGE SECTION.
-           01 UserName PIC X(30) 
+           01 UserName PIC X(20)
              VALUE "ME".
-           01 NUM1 PIC 9 
+           01 FigurativeDemo PIC X(20)
+             VALUE "DEMO".
+           01 WS-NAME-OK PIC X VALUE "N".
+           01 NUM1 PIC 9
              VALUE ZEROS.
-           01 NUM2 PIC 9 
+           01 NUM2 PIC 9
              VALUE ZEROS.
            01 TOTAL PIC 99
              VALUE 0.
@@ -21,28 +43,143 @@
                05 SSAREA PIC 999.
                05 SSGROUP PIC 99.
                05 SSSERIAL PIC 9999.
+           01 IdentityNum PIC 9(3) VALUE ZEROS.
+           01 DateOfBirth.
+               05 MOB PIC 99.
+               05 DOB PIC 99.
+               05 YOB PIC 9(4).
+           01 WS-CM-STATUS PIC X(02) VALUE "00".
+           01 WS-SSN-OK PIC X VALUE "N".
+           01 DOBIsValid PIC X VALUE "N".
+           01 DaysInMonth PIC 99 VALUE 0.
+           01 YearRemBy4 PIC 99 VALUE 0.
+           01 YearRemBy100 PIC 99 VALUE 0.
+           01 YearRemBy400 PIC 999 VALUE 0.
+           01 LeapYearQuotient PIC 9(4) VALUE 0.
 
            01 PIVALUE CONSTANT AS 3.14.
 
        PROCEDURE DIVISION.
        DISPLAY "WHAT IS YOUR NAME "
              WITH NO ADVANCING
-       ACCEPT UserName
+       MOVE "N" TO WS-NAME-OK
+       PERFORM UNTIL WS-NAME-OK = "Y"
+           ACCEPT UserName
+           IF UserName IS NameChar
+               MOVE "Y" TO WS-NAME-OK
+           ELSE
+               DISPLAY "BAD NAME: LETTERS, SPACES, HYPHENS, AND APOSTROPHES ONLY, TRY AGAIN"
+           END-IF
+       END-PERFORM
        DISPLAY "HELLO " UserName
 
-       MOVE ZERO TO UserName
-       DISPLAY UserName
+      *> figurative-constants demo - use a scratch field, not the
+      *> name we just captured, so UserName survives to the write
+       MOVE ZERO TO FigurativeDemo
+       DISPLAY FigurativeDemo
        DISPLAY "Enter 2 values to sum "
        ACCEPT NUM1
        ACCEPT NUM2
        COMPUTE TOTAL = NUM1 + NUM2
        DISPLAY NUM1 " + " NUM2 " = " TOTAL
        DISPLAY "Enter your social security number "
-       ACCEPT SSNUM
+       MOVE "N" TO WS-SSN-OK
+       PERFORM UNTIL WS-SSN-OK = "Y"
+           ACCEPT SSNUM
+           IF SSAREA = 0 OR SSAREA = 666
+                   OR (SSAREA >= 900 AND SSAREA <= 999)
+               DISPLAY "BAD SSN: AREA " SSAREA " IS NOT A VALID SSA AREA, TRY AGAIN"
+           ELSE IF SSGROUP = 0
+               DISPLAY "BAD SSN: GROUP NUMBER CAN'T BE ZERO, TRY AGAIN"
+           ELSE IF SSSERIAL = 0
+               DISPLAY "BAD SSN: SERIAL NUMBER CAN'T BE ZERO, TRY AGAIN"
+           ELSE
+               MOVE "Y" TO WS-SSN-OK
+           END-IF
+           END-IF
+           END-IF
+       END-PERFORM
        DISPLAY "Area " SSAREA
       *> DISPLAY "Group " SSGROUP
       *> DISPLAY "Serial " SSSERIAL
 
+      *> pick up the rest of the CUSTOMER group so we have a full
+      *> master record to write
+       DISPLAY "Enter your 3 digit identity number "
+             WITH NO ADVANCING
+       ACCEPT IdentityNum
+       MOVE "N" TO DOBIsValid
+       PERFORM UNTIL DOBIsValid = "Y"
+           DISPLAY "Enter your date of birth (MMDDYYYY) "
+                 WITH NO ADVANCING
+           ACCEPT DateOfBirth
+           MOVE "Y" TO DOBIsValid
+           IF MOB < 1 OR MOB > 12
+               MOVE "N" TO DOBIsValid
+               DISPLAY "INVALID MONTH OF BIRTH, TRY AGAIN"
+           ELSE
+               EVALUATE MOB
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DaysInMonth
+                   WHEN 2
+                       DIVIDE YOB BY 4 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy4
+                       DIVIDE YOB BY 100 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy100
+                       DIVIDE YOB BY 400 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy400
+                       IF YearRemBy4 = 0 AND
+                               (YearRemBy100 NOT = 0
+                                   OR YearRemBy400 = 0)
+                           MOVE 29 TO DaysInMonth
+                       ELSE
+                           MOVE 28 TO DaysInMonth
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO DaysInMonth
+               END-EVALUATE
+               IF DOB < 1 OR DOB > DaysInMonth
+                   MOVE "N" TO DOBIsValid
+                   DISPLAY "INVALID DAY OF BIRTH, TRY AGAIN"
+               END-IF
+           END-IF
+       END-PERFORM
+
+       PERFORM WRITE-CUSTOMER-MASTER
+
+      *> GOBACK instead of STOP RUN so the menu program can CALL
+      *> this as a subprogram and get control back; running this
+      *> as the top-level program still ends the run the same way
+       GOBACK.
+
+      *> build the master record from what we just keyed and write
+      *> it to the customer master, keyed on SSNUM
+       WRITE-CUSTOMER-MASTER.
+           MOVE SSAREA TO CM-SSAREA
+           MOVE SSGROUP TO CM-SSGROUP
+           MOVE SSSERIAL TO CM-SSSERIAL
+           MOVE IdentityNum TO CM-IDENTITY-NUM
+           MOVE UserName TO CM-CUST-NAME
+           MOVE MOB TO CM-MOB
+           MOVE DOB TO CM-DOB
+           MOVE YOB TO CM-YOB
+           MOVE ZEROS TO CM-AGE
+           MOVE 0 TO CM-CAN-VOTE-FLAG
+           MOVE ZEROS TO CM-PAY-RATE
+           MOVE ZEROS TO CM-HOURS-WORKED
+           MOVE ZEROS TO CM-PAYCHECK
+           MOVE SPACES TO CM-FILLER
 
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
 
-       STOP RUN.
+           WRITE CUST-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTOMER ALREADY ON FILE, REWRITING"
+                   REWRITE CUST-MASTER-RECORD
+           END-WRITE
+           CLOSE CUSTOMER-MASTER.
