@@ -4,11 +4,25 @@
        AUTHOR. Shubham Mohanty.
        DATE-WRITTEN. Feb 10th, 2024
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> same customer master everything else in the system shares,
+      *> keyed on SSNUM - so the CUSTOMER group built below doesn't
+      *> just get displayed and thrown away
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-SSNUM
+               FILE STATUS IS WS-CM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAS.
       *> THIS IS THE WORKING STORAGE
       *> IT'S JOB IS TO HOLD VARIABLES:
        WORKING-STORAGE SECTION.
+       01 WS-CM-STATUS PIC X(02) VALUE "00".
       *> ALPHA NUMERIC VARIABLES (X)
        01 SampleData PIC X(10)
            VALUE "Stuff".
@@ -41,7 +55,7 @@
        01 ANS PIC S99V99 VALUE 0.
        01 REM PIC 9V99.
 
-      *> these values make more sense 
+      *> these values make more sense
       *> for finding remainders: (ask yourself why?)
       *> *HINT: those pesky decimals!
       *> 01 Num1 PIC 9 VALUE 5.
@@ -49,6 +63,25 @@
       *> 01 Num3 PIC 9 VALUE 3.
       *> 01 ANS PIC S99 VALUE 0.
       *> 01 REM PIC 99.
+
+      *> days in the current month, for validating DateOfBirth
+       01 DaysInMonth PIC 99 VALUE 31.
+       01 DOBIsValid PIC X VALUE "Y".
+       01 YearRemBy4 PIC 99 VALUE 0.
+       01 YearRemBy100 PIC 99 VALUE 0.
+       01 YearRemBy400 PIC 999 VALUE 0.
+       01 LeapYearQuotient PIC 9(4) VALUE 0.
+
+      *> gross-to-net pay: hours, rate, and the SSN that drives
+      *> which withholding bracket applies
+       01 SSNUM.
+           05 SSAREA PIC 999 VALUE 221.
+           05 SSGROUP PIC 99 VALUE 07.
+           05 SSSERIAL PIC 9999 VALUE 4653.
+       01 HoursWorked PIC 9(3)V99 VALUE 40.00.
+       01 PayRate PIC 9(3)V99 VALUE 15.50.
+       01 GrossPay PIC 9(4)V99 VALUE 0.
+       01 WithholdingPct PIC V999 VALUE 0.
            
       *> THIS IS WHERE THE ACTUAL CODE GOES:
        PROCEDURE DIVISION.
@@ -72,6 +105,44 @@
        DISPLAY CustName
        DISPLAY MOB "/" DOB "/" YOB
 
+      *> validate the DateOfBirth we just moved in -
+      *> a literal MOVE like this could just as easily have
+      *> slipped in a month of 13 or a day of 32
+       MOVE "Y" TO DOBIsValid
+       IF MOB < 1 OR MOB > 12
+           MOVE "N" TO DOBIsValid
+           DISPLAY "INVALID DATE OF BIRTH: MONTH " MOB
+               " IS NOT 01-12"
+       ELSE
+           EVALUATE MOB
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO DaysInMonth
+               WHEN 2
+                   DIVIDE YOB BY 4 GIVING LeapYearQuotient
+                       REMAINDER YearRemBy4
+                   DIVIDE YOB BY 100 GIVING LeapYearQuotient
+                       REMAINDER YearRemBy100
+                   DIVIDE YOB BY 400 GIVING LeapYearQuotient
+                       REMAINDER YearRemBy400
+                   IF YearRemBy4 = 0 AND
+                           (YearRemBy100 NOT = 0 OR YearRemBy400 = 0)
+                       MOVE 29 TO DaysInMonth
+                   ELSE
+                       MOVE 28 TO DaysInMonth
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO DaysInMonth
+           END-EVALUATE
+           IF DOB < 1 OR DOB > DaysInMonth
+               MOVE "N" TO DOBIsValid
+               DISPLAY "INVALID DATE OF BIRTH: DAY " DOB
+                   " IS NOT VALID FOR MONTH " MOB
+           END-IF
+       END-IF
+       IF DOBIsValid = "Y"
+           DISPLAY "DATE OF BIRTH IS VALID"
+       END-IF
+
       *> Let's play a bit more with figurative constants:
        MOVE ZEROS TO SampleData
        DISPLAY SampleData
@@ -89,18 +160,94 @@
        DISPLAY SampleData
 
       *> Let's do MATHS :D
-       ADD Num1 TO Num2 GIVING ANS
+      *> ROUNDED plus ON SIZE ERROR so an overflow gets flagged
+      *> instead of silently truncating ANS - the same pattern we
+      *> want reused once real dollar amounts flow through here
+       ADD Num1 TO Num2 GIVING ANS ROUNDED
+           ON SIZE ERROR
+               DISPLAY "SIZE ERROR ON ADD: " Num1 " + " Num2
+       END-ADD
        DISPLAY ANS
-       SUBTRACT Num1 FROM Num2 GIVING ANS 
+       SUBTRACT Num1 FROM Num2 GIVING ANS ROUNDED
+           ON SIZE ERROR
+               DISPLAY "SIZE ERROR ON SUBTRACT: " Num2 " - " Num1
+       END-SUBTRACT
        DISPLAY ANS
-       MULTIPLY Num1 BY Num2 GIVING ANS
+       MULTIPLY Num1 BY Num2 GIVING ANS ROUNDED
+           ON SIZE ERROR
+               DISPLAY "SIZE ERROR ON MULTIPLY: " Num1 " * " Num2
+       END-MULTIPLY
        DISPLAY ANS
-       DIVIDE Num1 BY Num2 GIVING ANS 
+       DIVIDE Num1 BY Num2 GIVING ANS ROUNDED
+           ON SIZE ERROR
+               DISPLAY "SIZE ERROR ON DIVIDE: " Num1 " / " Num2
+       END-DIVIDE
        DISPLAY ANS
-       DIVIDE Num2 BY Num1 GIVING ANS REMAINDER REM
-       DISPLAY "Remainder: " REM 
+       DIVIDE Num2 BY Num1 GIVING ANS ROUNDED REMAINDER REM
+           ON SIZE ERROR
+               DISPLAY "SIZE ERROR ON DIVIDE: " Num2 " / " Num1
+       END-DIVIDE
+       DISPLAY "Remainder: " REM
 
       *> More examples:
-       
 
-       STOP RUN.
\ No newline at end of file
+      *> now let's actually populate PayCheck: gross pay, run
+      *> through a withholding table keyed off SSAREA, net pay
+       COMPUTE GrossPay ROUNDED = HoursWorked * PayRate
+       EVALUATE TRUE
+           WHEN SSAREA < 400
+               MOVE .100 TO WithholdingPct
+           WHEN SSAREA < 700
+               MOVE .150 TO WithholdingPct
+           WHEN OTHER
+               MOVE .200 TO WithholdingPct
+       END-EVALUATE
+       COMPUTE PayCheck ROUNDED =
+           GrossPay - (GrossPay * WithholdingPct)
+       DISPLAY "GROSS PAY: " GrossPay
+       DISPLAY "WITHHOLDING PCT: " WithholdingPct
+       DISPLAY "NET PAY (PAYCHECK): " PayCheck
+
+      *> only persist the master record once the DOB we validated
+      *> above actually passed - no sense writing a bad DOB just
+      *> because this demo moved one in with a single literal MOVE
+       IF DOBIsValid = "Y"
+           PERFORM WRITE-CUSTOMER-MASTER
+       END-IF
+
+      *> GOBACK instead of STOP RUN so the menu program can CALL
+      *> this as a subprogram and get control back; running this
+      *> as the top-level program still ends the run the same way
+       GOBACK.
+
+      *> build the master record from the CUSTOMER group and SSNUM
+      *> we set up above and write it to the customer master
+       WRITE-CUSTOMER-MASTER.
+           MOVE SSAREA TO CM-SSAREA
+           MOVE SSGROUP TO CM-SSGROUP
+           MOVE SSSERIAL TO CM-SSSERIAL
+           MOVE IdentityNum TO CM-IDENTITY-NUM
+           MOVE CustName TO CM-CUST-NAME
+           MOVE MOB TO CM-MOB
+           MOVE DOB TO CM-DOB
+           MOVE YOB TO CM-YOB
+           MOVE ZEROS TO CM-AGE
+           MOVE 0 TO CM-CAN-VOTE-FLAG
+           MOVE ZEROS TO CM-PAY-RATE
+           MOVE ZEROS TO CM-HOURS-WORKED
+           MOVE ZEROS TO CM-PAYCHECK
+           MOVE SPACES TO CM-FILLER
+
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
+
+           WRITE CUST-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTOMER ALREADY ON FILE, REWRITING"
+                   REWRITE CUST-MASTER-RECORD
+           END-WRITE
+           CLOSE CUSTOMER-MASTER.
\ No newline at end of file
