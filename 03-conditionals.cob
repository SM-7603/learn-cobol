@@ -17,6 +17,20 @@
 
        WORKING-STORAGE SECTION.
        01 AGE PIC 99 VALUE 0.
+       01 DateOfBirth.
+           05 MOB PIC 99.
+           05 DOB PIC 99.
+           05 YOB PIC 9(4).
+       01 DaysInMonth PIC 99 VALUE 31.
+       01 DOBIsValid PIC X VALUE "Y".
+       01 YearRemBy4 PIC 99 VALUE 0.
+       01 YearRemBy100 PIC 99 VALUE 0.
+       01 YearRemBy400 PIC 999 VALUE 0.
+       01 LeapYearQuotient PIC 9(4) VALUE 0.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 99.
+           05 WS-RUN-DD PIC 99.
        01 GRADE PIC 99 VALUE 0.
        01 SCORE PIC X(1) VALUE "B".
       *> for a boolean condition:
@@ -37,10 +51,57 @@
                VALUE "0" THRU "9".
 
        PROCEDURE DIVISION.
+      *> instead of trusting a hand-typed AGE, take DateOfBirth
+      *> and derive AGE from it so eligibility logic below depends
+      *> on an actual birth date, not on whoever is at the keyboard
+       MOVE "N" TO DOBIsValid
+       PERFORM UNTIL DOBIsValid = "Y"
+           DISPLAY "Enter Date of Birth (MMDDYYYY): "
+               WITH NO ADVANCING
+           ACCEPT DateOfBirth
+           MOVE "Y" TO DOBIsValid
+           IF MOB < 1 OR MOB > 12
+               MOVE "N" TO DOBIsValid
+               DISPLAY "INVALID MONTH OF BIRTH, TRY AGAIN"
+           ELSE
+               EVALUATE MOB
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO DaysInMonth
+                   WHEN 2
+                       DIVIDE YOB BY 4 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy4
+                       DIVIDE YOB BY 100 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy100
+                       DIVIDE YOB BY 400 GIVING LeapYearQuotient
+                           REMAINDER YearRemBy400
+                       IF YearRemBy4 = 0 AND
+                               (YearRemBy100 NOT = 0
+                                   OR YearRemBy400 = 0)
+                           MOVE 29 TO DaysInMonth
+                       ELSE
+                           MOVE 28 TO DaysInMonth
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO DaysInMonth
+               END-EVALUATE
+               IF DOB < 1 OR DOB > DaysInMonth
+                   MOVE "N" TO DOBIsValid
+                   DISPLAY "INVALID DAY OF BIRTH, TRY AGAIN"
+               END-IF
+           END-IF
+       END-PERFORM
+
+      *> derive AGE as of today from DateOfBirth
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+       COMPUTE AGE = WS-RUN-YYYY - YOB
+       IF WS-RUN-MM < MOB OR
+               (WS-RUN-MM = MOB AND WS-RUN-DD < DOB)
+           SUBTRACT 1 FROM AGE
+       END-IF
+       DISPLAY "AGE AS OF TODAY: " AGE
+
       *> let's perform actions based on conditions:
-       DISPLAY "Enter Age: " WITH NO ADVANCING
-       ACCEPT AGE
-       IF AGE >= 18 THEN 
+       IF AGE >= 18 THEN
            DISPLAY "YOU CAN VOTE"
        ELSE 
            DISPLAY "YOU CAN'T VOTE"
@@ -78,5 +139,7 @@
            END-IF
        END-IF
 
-
-       STOP RUN.
\ No newline at end of file
+      *> GOBACK instead of STOP RUN so the menu program can CALL
+      *> this as a subprogram and get control back; running this
+      *> as the top-level program still ends the run the same way
+       GOBACK.
\ No newline at end of file
