@@ -10,11 +10,64 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS PassingScore IS "A" THRU "C", "D".
+      *> exceptions file for rejected (non-numeric) SCORE entries
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-EXCEPTIONS ASSIGN TO "SCOREXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EX-STATUS.
+           SELECT VOTE-AUDIT-TRAIL ASSIGN TO "VOTEAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+      *> a real archivable print file for the classification/
+      *> grading results, instead of scrollback that disappears
+           SELECT CLASS-REPORT ASSIGN TO "CLASSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *> we'll get back to the file section later
        FILE SECTION.
+       FD  SCORE-EXCEPTIONS.
+       01  SCORE-EXCEPTION-RECORD.
+           05 EX-SEQUENCE-NO PIC 9(6).
+           05 EX-TIMESTAMP.
+               10 EX-TS-DATE PIC 9(8).
+               10 EX-TS-TIME PIC 9(8).
+           05 EX-BAD-SCORE PIC X(1).
+       FD  VOTE-AUDIT-TRAIL.
+           COPY AUDREC.
+       FD  CLASS-REPORT.
+       01  CLASS-REPORT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-EX-STATUS PIC X(2) VALUE "00".
+       01 WS-AUD-STATUS PIC X(2) VALUE "00".
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 99.
+           05 WS-RUN-DD PIC 99.
+       01 WS-PAGE-NO PIC 9(4) VALUE 1.
+       01 WS-REPORT-HEADING.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(26)
+               VALUE "CLASSIFICATION/GRADING RUN".
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 RH-RUN-MM PIC 99.
+           05 FILLER PIC X(1) VALUE "/".
+           05 RH-RUN-DD PIC 99.
+           05 FILLER PIC X(1) VALUE "/".
+           05 RH-RUN-YYYY PIC 9(4).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 RH-PAGE-NO PIC ZZZ9.
+       01 WS-REPORT-DETAIL.
+           05 RD-TEXT PIC X(60).
+       01 EX-SEQUENCE-COUNT PIC 9(6) VALUE 0.
+       01 SSNUM.
+           05 SSAREA PIC 999.
+           05 SSGROUP PIC 99.
+           05 SSSERIAL PIC 9999.
+       01 WS-OLD-VOTE-FLAG PIC 9 VALUE 0.
        01 AGE PIC 99 VALUE 0.
        01 GRADE PIC 99 VALUE 0.
        01 SCORE PIC X(1) VALUE "B".
@@ -36,14 +89,42 @@
                VALUE "0" THRU "9".
 
        PROCEDURE DIVISION.
+      *> EXTEND fails with status 35 the first time these files
+      *> don't exist yet - fall back to creating them
+       OPEN EXTEND SCORE-EXCEPTIONS
+       IF WS-EX-STATUS = "35"
+           OPEN OUTPUT SCORE-EXCEPTIONS
+           CLOSE SCORE-EXCEPTIONS
+           OPEN EXTEND SCORE-EXCEPTIONS
+       END-IF
+       OPEN EXTEND VOTE-AUDIT-TRAIL
+       IF WS-AUD-STATUS = "35"
+           OPEN OUTPUT VOTE-AUDIT-TRAIL
+           CLOSE VOTE-AUDIT-TRAIL
+           OPEN EXTEND VOTE-AUDIT-TRAIL
+       END-IF
+       OPEN OUTPUT CLASS-REPORT
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+       MOVE WS-RUN-MM TO RH-RUN-MM
+       MOVE WS-RUN-DD TO RH-RUN-DD
+       MOVE WS-RUN-YYYY TO RH-RUN-YYYY
+       MOVE WS-PAGE-NO TO RH-PAGE-NO
+       WRITE CLASS-REPORT-LINE FROM WS-REPORT-HEADING
+       MOVE SPACES TO CLASS-REPORT-LINE
+       WRITE CLASS-REPORT-LINE
       *> let's perform actions based on conditions:
+       DISPLAY "Enter your social security number " WITH NO ADVANCING
+       ACCEPT SSNUM
        DISPLAY "Enter Age: " WITH NO ADVANCING
        ACCEPT AGE
-       IF AGE >= 18 THEN 
+       IF AGE >= 18 THEN
            DISPLAY "YOU CAN VOTE"
-       ELSE 
+           MOVE "YOU CAN VOTE" TO RD-TEXT
+       ELSE
            DISPLAY "YOU CAN'T VOTE"
+           MOVE "YOU CAN'T VOTE" TO RD-TEXT
        END-IF
+       WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
 
       *> Note: while if else exist
       *> its advisable to avoid them if you can,
@@ -56,24 +137,34 @@
       *> for the operators, or just use plain english
 
       *> this is much cleaner:
-       IF AGE LESS THAN 5 THEN 
+       IF AGE LESS THAN 5 THEN
            DISPLAY "STAY HOME"
-       END-IF 
-       IF AGE = 5 THEN 
+           MOVE "STAY HOME" TO RD-TEXT
+           WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
+       END-IF
+       IF AGE = 5 THEN
            DISPLAY "GO TO KINDERGARTEN"
-       END-IF 
-       IF AGE > 5 AND AGE < 18 THEN 
+           MOVE "GO TO KINDERGARTEN" TO RD-TEXT
+           WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
+       END-IF
+       IF AGE > 5 AND AGE < 18 THEN
            COMPUTE GRADE = AGE - 5
            DISPLAY "GO TO GRADE: " GRADE
-       END-IF 
+           MOVE "GO TO GRADE" TO RD-TEXT
+           WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
+       END-IF
        IF AGE GREATER THAN OR EQUAL TO 18
       *> SEE!!!
       *> even the nested if conditions are much cleaner
            IF AGE < 30 THEN
                DISPLAY "GO TO COLLEGE"
-           END-IF 
-           IF AGE > 30 THEN 
+               MOVE "GO TO COLLEGE" TO RD-TEXT
+               WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
+           END-IF
+           IF AGE > 30 THEN
                DISPLAY "FIND A JOB"
+               MOVE "FIND A JOB" TO RD-TEXT
+               WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
            END-IF
        END-IF
 
@@ -83,29 +174,58 @@
        ACCEPT SCORE   
 
       *> so it's something like a range?
-       IF SCORE IS PassingScore THEN 
+       IF SCORE IS PassingScore THEN
            DISPLAY "YOU PASSED"
-       ELSE 
+           MOVE "YOU PASSED" TO RD-TEXT
+       ELSE
            DISPLAY "YOU FAILED"
+           MOVE "YOU FAILED" TO RD-TEXT
        END-IF
+       WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
 
       *> there are also built-in classification
       *> numeric, alphanumeric, alphabetic-upper, etc.
 
       *> let's test out these classifications:
-       IF SCORE IS NOT NUMERIC THEN 
+       IF SCORE IS NOT NUMERIC THEN
            DISPLAY "NOT A NUMBER!"
-       ELSE 
+           MOVE "NOT A NUMBER!" TO RD-TEXT
+           ADD 1 TO EX-SEQUENCE-COUNT
+           MOVE EX-SEQUENCE-COUNT TO EX-SEQUENCE-NO
+           ACCEPT EX-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT EX-TS-TIME FROM TIME
+           MOVE SCORE TO EX-BAD-SCORE
+           WRITE SCORE-EXCEPTION-RECORD
+       ELSE
            DISPLAY "A NUMBER!"
+           MOVE "A NUMBER!" TO RD-TEXT
        END-IF
+       WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
 
       *> let's see how to set toggle values: (the flag)
-       IF AGE > 18 THEN 
-           SET CanVote TO TRUE 
-       ELSE 
-           SET CanVote TO TRUE 
-       END-IF 
+       MOVE CanVoteFlag TO WS-OLD-VOTE-FLAG
+       IF AGE > 18 THEN
+           SET CanVote TO TRUE
+       ELSE
+           SET CantVote TO TRUE
+       END-IF
        DISPLAY "VOTE: " CanVoteFlag
+       MOVE SPACES TO RD-TEXT
+       STRING "VOTE FLAG SET TO: " CanVoteFlag
+           DELIMITED BY SIZE INTO RD-TEXT
+       WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
+
+      *> every time the flag actually changes, leave a trail of
+      *> when and for which SSN it happened
+       IF CanVoteFlag NOT = WS-OLD-VOTE-FLAG
+           MOVE SSNUM TO AUD-SSNUM
+           MOVE WS-OLD-VOTE-FLAG TO AUD-OLD-FLAG
+           MOVE CanVoteFlag TO AUD-NEW-FLAG
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TS-TIME FROM TIME
+           MOVE "04-CLASS" TO AUD-SOURCE
+           WRITE AUDIT-RECORD
+       END-IF
 
       *> Now, lets see how evalutate works:
        DISPLAY "ENTER SINGLE NUMBER OR X TO EXIT: "
@@ -114,18 +234,34 @@
       *> (don't worry, they are easy!)
        PERFORM UNTIL NOT ANumber
            EVALUATE TRUE
-               WHEN IsPrime DISPLAY "PRIME"    
-               WHEN IsOdd DISPLAY "ODD"
-               WHEN IsEven DISPLAY "EVEN"
-               WHEN LessThan5 DISPLAY "LESS THAN 5"
+               WHEN IsPrime
+                   DISPLAY "PRIME"
+                   MOVE "PRIME" TO RD-TEXT
+               WHEN IsOdd
+                   DISPLAY "ODD"
+                   MOVE "ODD" TO RD-TEXT
+               WHEN IsEven
+                   DISPLAY "EVEN"
+                   MOVE "EVEN" TO RD-TEXT
+               WHEN LessThan5
+                   DISPLAY "LESS THAN 5"
+                   MOVE "LESS THAN 5" TO RD-TEXT
       *> the default:
-               WHEN OTHER DISPLAY "DEFAULT ACTION"
+               WHEN OTHER
+                   DISPLAY "DEFAULT ACTION"
+                   MOVE "DEFAULT ACTION" TO RD-TEXT
       *> end evalutation
-           END-EVALUATE 
+           END-EVALUATE
+           WRITE CLASS-REPORT-LINE FROM WS-REPORT-DETAIL
       *> ask for number for testing, at the end of loop
            ACCEPT TestNumber
       *> end loop
        END-PERFORM
 
-
-       STOP RUN.
\ No newline at end of file
+       CLOSE SCORE-EXCEPTIONS
+       CLOSE VOTE-AUDIT-TRAIL
+       CLOSE CLASS-REPORT
+      *> GOBACK instead of STOP RUN so the menu program can CALL
+      *> this as a subprogram and get control back; running this
+      *> as the top-level program still ends the run the same way
+       GOBACK.
\ No newline at end of file
