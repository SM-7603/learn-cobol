@@ -0,0 +1,167 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CURVE.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - SCORE-CURVE BATCH PROGRAM
+000110*----------------------------------------------------------
+000120*
+000130* READS A RAW-SCORES FILE, ADDS A CONFIGURABLE CURVE FACTOR
+000140* (IN GRADE-POINT STEPS, SAME 4/3/2/1/0 SCALE AS GRADEBK)
+000150* TO EACH COURSE SCORE, RECHECKS PASS/FAIL AGAINST
+000160* PassingScore, AND PRINTS A BEFORE/AFTER COMPARISON REPORT.
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210     CLASS PassingScore IS "A" THRU "C", "D".
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT RAW-SCORES ASSIGN TO "CURVEIN"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT CURVE-REPORT ASSIGN TO "CURVERPT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  RAW-SCORES.
+000310     COPY RAWSCR.
+000320 FD  CURVE-REPORT.
+000330 01  CURVE-REPORT-LINE             PIC X(80).
+
+000340 WORKING-STORAGE SECTION.
+000350 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000360     88  END-OF-FILE               VALUE "Y".
+000370 77  WS-CURVE-FACTOR               PIC 9 VALUE ZERO.
+000371 77  WS-FACTOR-OK                  PIC X(01) VALUE "N".
+000380 77  WS-OLD-GRADE-POINTS           PIC 9 VALUE ZERO.
+000390 77  WS-NEW-GRADE-POINTS           PIC 9 VALUE ZERO.
+000400 01  WS-NEW-SCORE                  PIC X(01).
+000410 01  WS-OLD-PASS-FAIL               PIC X(04).
+000420 01  WS-NEW-PASS-FAIL               PIC X(04).
+
+000430 01  WS-HEADING-LINE                PIC X(40)
+000440         VALUE "SCORE CURVE COMPARISON REPORT".
+000450 01  WS-CURVE-LINE.
+000460     05  FILLER                PIC X(05) VALUE SPACES.
+000470     05  FILLER                PIC X(14) VALUE "CURVE FACTOR: ".
+000480     05  CVL-FACTOR            PIC 9.
+000490 01  WS-DETAIL-LINE.
+000500     05  DL-STUDENT-ID               PIC 9(06).
+000510     05  FILLER                     PIC X(02) VALUE SPACES.
+000520     05  DL-COURSE-ID                PIC X(06).
+000530     05  FILLER                     PIC X(02) VALUE SPACES.
+000540     05  DL-OLD-SCORE                PIC X(01).
+000550     05  FILLER                     PIC X(01) VALUE SPACES.
+000560     05  DL-OLD-PASS-FAIL            PIC X(04).
+000570     05  FILLER                     PIC X(05) VALUE SPACES.
+000580     05  DL-NEW-SCORE                PIC X(01).
+000590     05  FILLER                     PIC X(01) VALUE SPACES.
+000600     05  DL-NEW-PASS-FAIL            PIC X(04).
+
+000610 PROCEDURE DIVISION.
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000640     PERFORM 2000-CURVE-RECORD THRU 2000-EXIT
+000650         UNTIL END-OF-FILE
+000660     PERFORM 3000-FINISH THRU 3000-EXIT
+000670     GOBACK.
+
+000680*----------------------------------------------------------
+000690* PROMPT FOR THE CURVE FACTOR AND PRIME THE FIRST READ
+000700*----------------------------------------------------------
+000710 1000-INITIALIZE.
+000715     PERFORM 1100-ACCEPT-CURVE-FACTOR THRU 1100-EXIT
+000750     OPEN INPUT RAW-SCORES
+000760     OPEN OUTPUT CURVE-REPORT
+000770     WRITE CURVE-REPORT-LINE FROM WS-HEADING-LINE
+000780     MOVE WS-CURVE-FACTOR TO CVL-FACTOR
+000790     WRITE CURVE-REPORT-LINE FROM WS-CURVE-LINE
+000800     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000810 1000-EXIT.
+000820     EXIT.
+
+000821*----------------------------------------------------------
+000822* THE CURVE ONLY MAKES SENSE OVER THE SAME 0-4 GRADE-POINT
+000823* STEPS THE SCALE USES - REJECT ANYTHING ELSE AND RE-PROMPT
+000824*----------------------------------------------------------
+000825 1100-ACCEPT-CURVE-FACTOR.
+000826     MOVE "N" TO WS-FACTOR-OK
+000827     PERFORM UNTIL WS-FACTOR-OK = "Y"
+000828         DISPLAY "ENTER CURVE FACTOR (0-4 GRADE-POINT STEPS): "
+000829             WITH NO ADVANCING
+000830         ACCEPT WS-CURVE-FACTOR
+000831         IF WS-CURVE-FACTOR > 4
+000832             DISPLAY "CURVE FACTOR MUST BE 0-4, TRY AGAIN"
+000833         ELSE
+000834             MOVE "Y" TO WS-FACTOR-OK
+000835         END-IF
+000836     END-PERFORM.
+000837 1100-EXIT.
+000838     EXIT.
+
+000839*----------------------------------------------------------
+000840* APPLY THE CURVE TO ONE SCORE AND PRINT BEFORE/AFTER
+000850*----------------------------------------------------------
+000860 2000-CURVE-RECORD.
+000870     EVALUATE RS-RAW-SCORE
+000880         WHEN "A"  MOVE 4 TO WS-OLD-GRADE-POINTS
+000890         WHEN "B"  MOVE 3 TO WS-OLD-GRADE-POINTS
+000900         WHEN "C"  MOVE 2 TO WS-OLD-GRADE-POINTS
+000910         WHEN "D"  MOVE 1 TO WS-OLD-GRADE-POINTS
+000920         WHEN OTHER MOVE 0 TO WS-OLD-GRADE-POINTS
+000930     END-EVALUATE
+000940     ADD WS-CURVE-FACTOR TO WS-OLD-GRADE-POINTS
+000950         GIVING WS-NEW-GRADE-POINTS
+000955         ON SIZE ERROR
+000956             MOVE 4 TO WS-NEW-GRADE-POINTS
+000957     END-ADD
+000960     IF WS-NEW-GRADE-POINTS > 4
+000970         MOVE 4 TO WS-NEW-GRADE-POINTS
+000980     END-IF
+000990     EVALUATE WS-NEW-GRADE-POINTS
+001000         WHEN 4  MOVE "A" TO WS-NEW-SCORE
+001010         WHEN 3  MOVE "B" TO WS-NEW-SCORE
+001020         WHEN 2  MOVE "C" TO WS-NEW-SCORE
+001030         WHEN 1  MOVE "D" TO WS-NEW-SCORE
+001040         WHEN OTHER MOVE "F" TO WS-NEW-SCORE
+001050     END-EVALUATE
+001060     IF RS-RAW-SCORE IS PassingScore
+001070         MOVE "PASS" TO WS-OLD-PASS-FAIL
+001080     ELSE
+001090         MOVE "FAIL" TO WS-OLD-PASS-FAIL
+001100     END-IF
+001110     IF WS-NEW-SCORE IS PassingScore
+001120         MOVE "PASS" TO WS-NEW-PASS-FAIL
+001130     ELSE
+001140         MOVE "FAIL" TO WS-NEW-PASS-FAIL
+001150     END-IF
+001160     MOVE RS-STUDENT-ID TO DL-STUDENT-ID
+001170     MOVE RS-COURSE-ID TO DL-COURSE-ID
+001180     MOVE RS-RAW-SCORE TO DL-OLD-SCORE
+001190     MOVE WS-OLD-PASS-FAIL TO DL-OLD-PASS-FAIL
+001200     MOVE WS-NEW-SCORE TO DL-NEW-SCORE
+001210     MOVE WS-NEW-PASS-FAIL TO DL-NEW-PASS-FAIL
+001220     WRITE CURVE-REPORT-LINE FROM WS-DETAIL-LINE
+001230     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+
+001260 3000-FINISH.
+001270     CLOSE RAW-SCORES
+001280     CLOSE CURVE-REPORT.
+001290 3000-EXIT.
+001300     EXIT.
+
+001310 8000-READ-NEXT.
+001320     READ RAW-SCORES
+001330         AT END
+001340             SET END-OF-FILE TO TRUE
+001350     END-READ.
+001360 8000-EXIT.
+001370     EXIT.
+
