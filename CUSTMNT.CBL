@@ -0,0 +1,320 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTMNT.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - CUSTOMER MAINTENANCE
+000110* 08/08/26  SM   (ADD/CHANGE/INQUIRE/DELETE)
+000120*----------------------------------------------------------
+000130*
+000140* OPERATOR TRANSACTION PROGRAM AGAINST THE CUSTOMER MASTER.
+000150* REPLACES THE OLD ONE-LINE MOVE OF A LITERAL INTO CUSTOMER
+000160* WITH REAL ADD/CHANGE/INQUIRE/DELETE FUNCTIONS KEYED BY
+000170* SSNUM.
+000180*
+000190 ENVIRONMENT DIVISION.
+000195 CONFIGURATION SECTION.
+000196 SPECIAL-NAMES.
+000197*> LETTERS, SPACES, HYPHENS, AND APOSTROPHES ONLY - KEEPS
+000198*> GARBAGE CHARACTERS OUT OF CM-CUST-NAME
+000199     CLASS NameChar IS "A" THRU "Z", "a" THRU "z",
+000200                    SPACE, "-", "'".
+000201 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS CM-SSNUM
+000260         FILE STATUS IS WS-CM-STATUS.
+000265     SELECT NAME-REJECTS ASSIGN TO "NAMERJCT"
+000266         ORGANIZATION IS LINE SEQUENTIAL
+000267         FILE STATUS IS WS-NR-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  CUSTOMER-MASTER.
+000300     COPY CUSTMAS.
+000305 FD  NAME-REJECTS.
+000306 01  NAME-REJECT-LINE              PIC X(80).
+
+000310 WORKING-STORAGE SECTION.
+000320 77  WS-CM-STATUS                  PIC X(02) VALUE "00".
+000321 77  WS-NR-STATUS                  PIC X(02) VALUE "00".
+000330 77  WS-FUNCTION-CHOICE            PIC 9 VALUE ZERO.
+000340 77  WS-DONE-SWITCH                PIC X(01) VALUE "N".
+000350     88  MAINT-DONE                VALUE "Y".
+000360 01  WS-SSNUM-KEY.
+000370     05  WS-KEY-SSAREA              PIC 999.
+000380     05  WS-KEY-SSGROUP             PIC 99.
+000390     05  WS-KEY-SSSERIAL            PIC 9999.
+000391 77  WS-NAME-OK                    PIC X(01) VALUE "N".
+000392 77  WS-SSN-OK                     PIC X(01) VALUE "N".
+000393 77  WS-DOB-OK                     PIC X(01) VALUE "N".
+000394 77  WS-DAYS-IN-MONTH              PIC 99 VALUE ZERO.
+000395 77  WS-YEAR-REM-BY-4              PIC 99 VALUE ZERO.
+000396 77  WS-YEAR-REM-BY-100            PIC 99 VALUE ZERO.
+000397 77  WS-YEAR-REM-BY-400            PIC 999 VALUE ZERO.
+000398 77  WS-LEAP-YEAR-QUOTIENT         PIC 9(04) VALUE ZERO.
+000402 01  WS-NAME-REJECT-DETAIL.
+000403     05  FILLER                    PIC X(05) VALUE SPACES.
+000404     05  NRD-SSNUM                 PIC 9(9).
+000405     05  FILLER                    PIC X(02) VALUE SPACES.
+000406     05  NRD-BAD-NAME              PIC X(20).
+
+000420 PROCEDURE DIVISION.
+000430 0000-MAINLINE.
+000440     OPEN I-O CUSTOMER-MASTER
+000450     IF WS-CM-STATUS = "35"
+000460         OPEN OUTPUT CUSTOMER-MASTER
+000470         CLOSE CUSTOMER-MASTER
+000480         OPEN I-O CUSTOMER-MASTER
+000490     END-IF
+000491*> EXTEND fails with status 35 the first time this file
+000492*> doesn't exist yet - fall back to creating it
+000495     OPEN EXTEND NAME-REJECTS
+000496     IF WS-NR-STATUS = "35"
+000497         OPEN OUTPUT NAME-REJECTS
+000498         CLOSE NAME-REJECTS
+000499         OPEN EXTEND NAME-REJECTS
+000500     END-IF
+000501     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+000510         UNTIL MAINT-DONE
+000520     CLOSE CUSTOMER-MASTER
+000525     CLOSE NAME-REJECTS
+000530     GOBACK.
+
+000540*----------------------------------------------------------
+000550* SHOW THE MENU AND DISPATCH TO THE CHOSEN FUNCTION
+000560*----------------------------------------------------------
+000570 1000-SHOW-MENU.
+000580     DISPLAY " "
+000590     DISPLAY "1. ADD A CUSTOMER"
+000600     DISPLAY "2. CHANGE A CUSTOMER"
+000610     DISPLAY "3. INQUIRE ON A CUSTOMER"
+000620     DISPLAY "4. DELETE A CUSTOMER"
+000630     DISPLAY "5. EXIT"
+000640     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+000650     ACCEPT WS-FUNCTION-CHOICE
+000660     EVALUATE WS-FUNCTION-CHOICE
+000670         WHEN 1
+000680             PERFORM 2000-ADD-CUSTOMER THRU 2000-EXIT
+000690         WHEN 2
+000700             PERFORM 3000-CHANGE-CUSTOMER THRU 3000-EXIT
+000710         WHEN 3
+000720             PERFORM 4000-INQUIRE-CUSTOMER THRU 4000-EXIT
+000730         WHEN 4
+000740             PERFORM 5000-DELETE-CUSTOMER THRU 5000-EXIT
+000750         WHEN 5
+000760             SET MAINT-DONE TO TRUE
+000770         WHEN OTHER
+000780             DISPLAY "PLEASE ENTER A NUMBER 1-5"
+000790     END-EVALUATE.
+000800 1000-EXIT.
+000810     EXIT.
+
+000820*----------------------------------------------------------
+000830* ADD A NEW CUSTOMER RECORD
+000840*----------------------------------------------------------
+000850 2000-ADD-CUSTOMER.
+000860     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+000870     MOVE WS-SSNUM-KEY TO CM-SSNUM
+000880     DISPLAY "ENTER IDENTITY NUMBER: " WITH NO ADVANCING
+000890     ACCEPT CM-IDENTITY-NUM
+000900     DISPLAY "ENTER CUSTOMER NAME: " WITH NO ADVANCING
+000910     ACCEPT CM-CUST-NAME
+000911     MOVE "N" TO WS-NAME-OK
+000912     PERFORM 8100-VALIDATE-NAME THRU 8100-EXIT
+000913         UNTIL WS-NAME-OK = "Y"
+000920     DISPLAY "ENTER DATE OF BIRTH (MMDDYYYY): " WITH NO ADVANCING
+000930     ACCEPT CM-DATE-OF-BIRTH
+000931     MOVE "N" TO WS-DOB-OK
+000932     PERFORM 8300-VALIDATE-DOB THRU 8300-EXIT
+000933         UNTIL WS-DOB-OK = "Y"
+000940     MOVE ZERO TO CM-AGE
+000950     MOVE ZERO TO CM-CAN-VOTE-FLAG
+000960     MOVE ZERO TO CM-PAY-RATE
+000970     MOVE ZERO TO CM-HOURS-WORKED
+000980     MOVE ZERO TO CM-PAYCHECK
+000990     MOVE SPACES TO CM-FILLER
+001000     WRITE CUST-MASTER-RECORD
+001010         INVALID KEY
+001020             DISPLAY "THAT SSN IS ALREADY ON FILE"
+001030         NOT INVALID KEY
+001040             DISPLAY "CUSTOMER ADDED"
+001050     END-WRITE.
+001060 2000-EXIT.
+001070     EXIT.
+
+001080*----------------------------------------------------------
+001090* CHANGE AN EXISTING CUSTOMER'S NAME AND DATE OF BIRTH
+001100*----------------------------------------------------------
+001110 3000-CHANGE-CUSTOMER.
+001120     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001130     MOVE WS-SSNUM-KEY TO CM-SSNUM
+001140     READ CUSTOMER-MASTER
+001150         INVALID KEY
+001160             DISPLAY "NO CUSTOMER ON FILE FOR THAT SSN"
+001170     END-READ
+001180     IF WS-CM-STATUS = "00"
+001190         DISPLAY "CURRENT NAME: " CM-CUST-NAME
+001200         DISPLAY "ENTER NEW CUSTOMER NAME: " WITH NO ADVANCING
+001210         ACCEPT CM-CUST-NAME
+001211         MOVE "N" TO WS-NAME-OK
+001212         PERFORM 8100-VALIDATE-NAME THRU 8100-EXIT
+001213             UNTIL WS-NAME-OK = "Y"
+001220         DISPLAY "ENTER NEW DATE OF BIRTH (MMDDYYYY): "
+001230             WITH NO ADVANCING
+001240         ACCEPT CM-DATE-OF-BIRTH
+001241         MOVE "N" TO WS-DOB-OK
+001242         PERFORM 8300-VALIDATE-DOB THRU 8300-EXIT
+001243             UNTIL WS-DOB-OK = "Y"
+001250         REWRITE CUST-MASTER-RECORD
+001260         DISPLAY "CUSTOMER CHANGED"
+001270     END-IF.
+001280 3000-EXIT.
+001290     EXIT.
+
+001300*----------------------------------------------------------
+001310* DISPLAY ONE CUSTOMER'S RECORD
+001320*----------------------------------------------------------
+001330 4000-INQUIRE-CUSTOMER.
+001340     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001350     MOVE WS-SSNUM-KEY TO CM-SSNUM
+001360     READ CUSTOMER-MASTER
+001370         INVALID KEY
+001380             DISPLAY "NO CUSTOMER ON FILE FOR THAT SSN"
+001390     END-READ
+001400     IF WS-CM-STATUS = "00"
+001410         DISPLAY "IDENTITY NUMBER: " CM-IDENTITY-NUM
+001420         DISPLAY "NAME:            " CM-CUST-NAME
+001430         DISPLAY "DATE OF BIRTH:   " CM-DATE-OF-BIRTH
+001440         DISPLAY "AGE:             " CM-AGE
+001450         DISPLAY "CAN VOTE:        " CM-CAN-VOTE-FLAG
+001451         DISPLAY "PAY RATE:        " CM-PAY-RATE
+001452         DISPLAY "HOURS WORKED:    " CM-HOURS-WORKED
+001453         DISPLAY "LAST PAYCHECK:   " CM-PAYCHECK
+001460     END-IF.
+001470 4000-EXIT.
+001480     EXIT.
+
+001490*----------------------------------------------------------
+001500* DELETE A CUSTOMER RECORD
+001510*----------------------------------------------------------
+001520 5000-DELETE-CUSTOMER.
+001530     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001540     MOVE WS-SSNUM-KEY TO CM-SSNUM
+001550     DELETE CUSTOMER-MASTER
+001560         INVALID KEY
+001570             DISPLAY "NO CUSTOMER ON FILE FOR THAT SSN"
+001580         NOT INVALID KEY
+001590             DISPLAY "CUSTOMER DELETED"
+001600     END-DELETE.
+001610 5000-EXIT.
+001620     EXIT.
+
+001630*----------------------------------------------------------
+001640* ACCEPT THE SSNUM THAT KEYS EVERY FUNCTION ABOVE
+001650*----------------------------------------------------------
+001660 8000-ACCEPT-KEY.
+001670     DISPLAY "ENTER SSN (AREA-GROUP-SERIAL, NO DASHES): "
+001680         WITH NO ADVANCING
+001690     ACCEPT WS-SSNUM-KEY
+001691     MOVE "N" TO WS-SSN-OK
+001692     PERFORM 8200-VALIDATE-SSN THRU 8200-EXIT
+001693         UNTIL WS-SSN-OK = "Y".
+001700 8000-EXIT.
+001710     EXIT.
+
+001720*----------------------------------------------------------
+001730* LETTERS, SPACES, HYPHENS, AND APOSTROPHES ONLY - ANYTHING
+001740* ELSE GETS REJECTED AND LOGGED, WITH A RE-PROMPT
+001750*----------------------------------------------------------
+001760 8100-VALIDATE-NAME.
+001770     IF CM-CUST-NAME IS NameChar
+001780         MOVE "Y" TO WS-NAME-OK
+001790     ELSE
+001800         DISPLAY "BAD CUSTOMER NAME: LETTERS, SPACES, HYPHENS, "
+001810             "AND APOSTROPHES ONLY, TRY AGAIN"
+001820         MOVE CM-SSNUM TO NRD-SSNUM
+001830         MOVE CM-CUST-NAME TO NRD-BAD-NAME
+001840         WRITE NAME-REJECT-LINE FROM WS-NAME-REJECT-DETAIL
+001850         DISPLAY "ENTER CUSTOMER NAME: " WITH NO ADVANCING
+001860         ACCEPT CM-CUST-NAME
+001870     END-IF.
+001880 8100-EXIT.
+001890     EXIT.
+
+001920*----------------------------------------------------------
+001930* SAME SSN EDITS AS THE ORIGINAL INTERACTIVE TUTORIAL -
+001940* AREA CAN'T BE 000, 666, OR 900-999, AND GROUP/SERIAL
+001950* CAN'T BE ZERO.  RE-PROMPTS ON FAILURE.
+001960*----------------------------------------------------------
+001970 8200-VALIDATE-SSN.
+001980     IF WS-KEY-SSAREA = 0 OR WS-KEY-SSAREA = 666
+001990             OR (WS-KEY-SSAREA >= 900 AND WS-KEY-SSAREA <= 999)
+002000         DISPLAY "BAD SSN: AREA " WS-KEY-SSAREA
+002010             " IS NOT A VALID SSA AREA, TRY AGAIN"
+002020     ELSE IF WS-KEY-SSGROUP = 0
+002030         DISPLAY "BAD SSN: GROUP NUMBER CAN'T BE ZERO, TRY AGAIN"
+002040     ELSE IF WS-KEY-SSSERIAL = 0
+002050         DISPLAY "BAD SSN: SERIAL NUMBER CAN'T BE ZERO, TRY AGAIN"
+002060     ELSE
+002070         MOVE "Y" TO WS-SSN-OK
+002080     END-IF
+002090     END-IF
+002100     END-IF
+002110     IF WS-SSN-OK NOT = "Y"
+002120         DISPLAY "ENTER SSN (AREA-GROUP-SERIAL, NO DASHES): "
+002130             WITH NO ADVANCING
+002140         ACCEPT WS-SSNUM-KEY
+002150     END-IF.
+002160 8200-EXIT.
+002170     EXIT.
+
+002180*----------------------------------------------------------
+002190* SAME MONTH/DAY/LEAP-YEAR DOB EDITS AS 02-variables-and-math
+002200* AND 03-conditionals - RE-PROMPTS ON FAILURE.
+002210*----------------------------------------------------------
+002220 8300-VALIDATE-DOB.
+002230     MOVE "Y" TO WS-DOB-OK
+002240     IF CM-MOB < 1 OR CM-MOB > 12
+002250         MOVE "N" TO WS-DOB-OK
+002260         DISPLAY "INVALID MONTH OF BIRTH, TRY AGAIN"
+002270     ELSE
+002280         EVALUATE CM-MOB
+002290             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+002300                 MOVE 30 TO WS-DAYS-IN-MONTH
+002310             WHEN 2
+002320                 DIVIDE CM-YOB BY 4 GIVING WS-LEAP-YEAR-QUOTIENT
+002330                     REMAINDER WS-YEAR-REM-BY-4
+002340                 DIVIDE CM-YOB BY 100 GIVING WS-LEAP-YEAR-QUOTIENT
+002350                     REMAINDER WS-YEAR-REM-BY-100
+002360                 DIVIDE CM-YOB BY 400 GIVING WS-LEAP-YEAR-QUOTIENT
+002370                     REMAINDER WS-YEAR-REM-BY-400
+002380                 IF WS-YEAR-REM-BY-4 = 0 AND
+002390                         (WS-YEAR-REM-BY-100 NOT = 0
+002400                             OR WS-YEAR-REM-BY-400 = 0)
+002410                     MOVE 29 TO WS-DAYS-IN-MONTH
+002420                 ELSE
+002430                     MOVE 28 TO WS-DAYS-IN-MONTH
+002440                 END-IF
+002450             WHEN OTHER
+002460                 MOVE 31 TO WS-DAYS-IN-MONTH
+002470         END-EVALUATE
+002480         IF CM-DOB < 1 OR CM-DOB > WS-DAYS-IN-MONTH
+002490             MOVE "N" TO WS-DOB-OK
+002500             DISPLAY "INVALID DAY OF BIRTH, TRY AGAIN"
+002510         END-IF
+002520     END-IF
+002530     IF WS-DOB-OK NOT = "Y"
+002540         DISPLAY "ENTER DATE OF BIRTH (MMDDYYYY): "
+002541             WITH NO ADVANCING
+002550         ACCEPT CM-DATE-OF-BIRTH
+002560     END-IF.
+002570 8300-EXIT.
+002580     EXIT.
+
