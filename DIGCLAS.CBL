@@ -0,0 +1,146 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DIGCLAS.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - BATCH DIGIT
+000110* 08/08/26  SM   CLASSIFICATION REPORT
+000111* 08/08/26  SM   ADDED PASS/FAIL GRADING COUNTS
+000120*----------------------------------------------------------
+000130*
+000140* READS A TRANSACTION FILE OF SINGLE DIGITS AND PRODUCES A
+000150* REPORT OF HOW MANY WERE PRIME/ODD/EVEN/OTHER, WITH A
+000160* GRAND TOTAL, USING THE SAME 88-LEVEL CLASSIFICATIONS AS
+000170* THE INTERACTIVE CLASSIFICATION DEMO.  ALSO RUNS EACH
+000171* RECORD'S DT-SCORE THROUGH THE SAME PassingScore GRADING
+000172* CLASS SO BOTH THE CLASSIFICATION AND THE GRADING LOGIC ARE
+000173* COVERED BY ONE UNATTENDED OVERNIGHT JOB STREAM.
+000180*
+000190 ENVIRONMENT DIVISION.
+000195 CONFIGURATION SECTION.
+000196 SPECIAL-NAMES.
+000197     CLASS PassingScore IS "A" THRU "C", "D".
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT DIGIT-TRANS ASSIGN TO "DIGITIN"
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240     SELECT DIGIT-REPORT ASSIGN TO "DIGITRPT"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  DIGIT-TRANS.
+000290     COPY DIGITTRN.
+000300 FD  DIGIT-REPORT.
+000310 01  DIGIT-REPORT-LINE             PIC X(80).
+
+000320 WORKING-STORAGE SECTION.
+000330 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000340     88  END-OF-FILE              VALUE "Y".
+000350 01  WS-TEST-NUMBER PIC X.
+000360     88 IsPrime
+000370         VALUE "1", "3", "5", "7".
+000380     88 IsOdd
+000390         VALUE "1", "3", "5", "7", "9".
+000400     88 IsEven
+000410         VALUE "2", "4", "6", "8".
+000420     88 ANumber
+000430         VALUE "0" THRU "9".
+000440 77  WS-PRIME-COUNT                PIC 9(07) COMP VALUE ZERO.
+000450 77  WS-ODD-COUNT                  PIC 9(07) COMP VALUE ZERO.
+000460 77  WS-EVEN-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000470 77  WS-OTHER-COUNT                PIC 9(07) COMP VALUE ZERO.
+000480 77  WS-GRAND-TOTAL                PIC 9(07) COMP VALUE ZERO.
+000481 77  WS-PASS-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000482 77  WS-FAIL-COUNT                 PIC 9(07) COMP VALUE ZERO.
+
+000490 01  WS-HEADING-LINE               PIC X(30)
+000500         VALUE "DIGIT CLASSIFICATION REPORT".
+000510 01  WS-COUNT-LINE.
+000520     05  FILLER                    PIC X(16) VALUE SPACES.
+000530     05  CNL-LABEL                 PIC X(10).
+000540     05  CNL-COUNT                 PIC ZZZ,ZZ9.
+
+000550 PROCEDURE DIVISION.
+000560 0000-MAINLINE.
+000570     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000580     PERFORM 2000-CLASSIFY-RECORD THRU 2000-EXIT
+000590         UNTIL END-OF-FILE
+000600     PERFORM 3000-FINISH THRU 3000-EXIT
+000610     GOBACK.
+
+000620 1000-INITIALIZE.
+000630     OPEN INPUT DIGIT-TRANS
+000640     OPEN OUTPUT DIGIT-REPORT
+000650     WRITE DIGIT-REPORT-LINE FROM WS-HEADING-LINE
+000660     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000670 1000-EXIT.
+000680     EXIT.
+
+000690*----------------------------------------------------------
+000700* CLASSIFY ONE DIGIT AND BUMP THE MATCHING COUNTER
+000710*----------------------------------------------------------
+000720 2000-CLASSIFY-RECORD.
+000730     MOVE DT-NUMBER TO WS-TEST-NUMBER
+000740     ADD 1 TO WS-GRAND-TOTAL
+000750     EVALUATE TRUE
+000760         WHEN IsPrime
+000770             ADD 1 TO WS-PRIME-COUNT
+000780         WHEN IsOdd
+000790             ADD 1 TO WS-ODD-COUNT
+000800         WHEN IsEven
+000810             ADD 1 TO WS-EVEN-COUNT
+000820         WHEN OTHER
+000830             ADD 1 TO WS-OTHER-COUNT
+000840     END-EVALUATE
+000841     IF DT-SCORE IS PassingScore
+000842         ADD 1 TO WS-PASS-COUNT
+000843     ELSE
+000844         ADD 1 TO WS-FAIL-COUNT
+000845     END-IF
+000850     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000860 2000-EXIT.
+000870     EXIT.
+
+000880*----------------------------------------------------------
+000890* PRINT THE COUNTS AND THE GRAND TOTAL, CLOSE THE FILES
+000900*----------------------------------------------------------
+000910 3000-FINISH.
+000920     MOVE "PRIME" TO CNL-LABEL
+000930     MOVE WS-PRIME-COUNT TO CNL-COUNT
+000940     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+000950     MOVE "ODD" TO CNL-LABEL
+000960     MOVE WS-ODD-COUNT TO CNL-COUNT
+000970     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+000980     MOVE "EVEN" TO CNL-LABEL
+000990     MOVE WS-EVEN-COUNT TO CNL-COUNT
+001000     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+001010     MOVE "OTHER" TO CNL-LABEL
+001020     MOVE WS-OTHER-COUNT TO CNL-COUNT
+001030     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+001040     MOVE "TOTAL" TO CNL-LABEL
+001050     MOVE WS-GRAND-TOTAL TO CNL-COUNT
+001060     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+001061     MOVE "PASS" TO CNL-LABEL
+001062     MOVE WS-PASS-COUNT TO CNL-COUNT
+001063     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+001064     MOVE "FAIL" TO CNL-LABEL
+001065     MOVE WS-FAIL-COUNT TO CNL-COUNT
+001066     WRITE DIGIT-REPORT-LINE FROM WS-COUNT-LINE
+001070     CLOSE DIGIT-TRANS
+001080     CLOSE DIGIT-REPORT.
+001090 3000-EXIT.
+001100     EXIT.
+
+001110 8000-READ-NEXT.
+001120     READ DIGIT-TRANS
+001130         AT END
+001140             SET END-OF-FILE TO TRUE
+001150     END-READ.
+001160 8000-EXIT.
+001170     EXIT.
+
