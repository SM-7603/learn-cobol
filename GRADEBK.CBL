@@ -0,0 +1,151 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GRADEBK.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - STUDENT GRADEBOOK AND
+000110* 08/08/26  SM   TRANSCRIPT REPORT
+000120*----------------------------------------------------------
+000130*
+000140* READS THE STUDENT MASTER AND PRINTS ONE TRANSCRIPT PER
+000150* STUDENT, SHOWING EACH COURSE'S SCORE, PASS/FAIL (USING
+000160* THE SAME PassingScore RANGE AS THE CLASSIFICATION DEMO),
+000170* AND A CREDIT-WEIGHTED GPA.
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SPECIAL-NAMES.
+000220     CLASS PassingScore IS "A" THRU "C", "D".
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT STUDENT-MASTER ASSIGN TO "STUMAS"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS SM-STUDENT-ID
+000290         FILE STATUS IS WS-SM-STATUS.
+000300     SELECT TRANSCRIPT-REPORT ASSIGN TO "TRNSCRPT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  STUDENT-MASTER.
+000350     COPY STUMAS.
+000360 FD  TRANSCRIPT-REPORT.
+000370 01  TRANSCRIPT-LINE               PIC X(80).
+
+000380 WORKING-STORAGE SECTION.
+000390 77  WS-SM-STATUS                  PIC X(02) VALUE "00".
+000400 77  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+000410     88  END-OF-FILE               VALUE "Y".
+000420 77  WS-COURSE-INDEX                PIC 99 COMP VALUE ZERO.
+000430 77  WS-GRADE-POINTS                PIC 9 VALUE ZERO.
+000440 77  WS-CREDIT-POINTS                PIC 9(04) VALUE ZERO.
+000450 77  WS-TOTAL-CREDIT-POINTS          PIC 9(04) VALUE ZERO.
+000460 77  WS-TOTAL-CREDITS                PIC 9(03) VALUE ZERO.
+000470 77  WS-GPA                          PIC 9V99 VALUE ZERO.
+
+000480 01  WS-HEADING-LINE                PIC X(30)
+000490         VALUE "STUDENT TRANSCRIPT".
+000500 01  WS-NAME-LINE.
+000510     05  FILLER                     PIC X(10) VALUE "STUDENT: ".
+000520     05  NL-STUDENT-ID               PIC 9(06).
+000530     05  FILLER                     PIC X(02) VALUE SPACES.
+000540     05  NL-STUDENT-NAME             PIC X(20).
+000550 01  WS-COURSE-LINE.
+000560     05  FILLER                     PIC X(05) VALUE SPACES.
+000570     05  CL-COURSE-ID                PIC X(06).
+000580     05  FILLER                     PIC X(03) VALUE SPACES.
+000590     05  CL-SCORE                    PIC X(01).
+000600     05  FILLER                     PIC X(03) VALUE SPACES.
+000610     05  CL-PASS-FAIL                PIC X(04).
+000620     05  FILLER                     PIC X(03) VALUE SPACES.
+000630     05  CL-CREDITS                  PIC 9.
+000640 01  WS-GPA-LINE.
+000650     05  FILLER                     PIC X(15) VALUE "GPA: ".
+000660     05  GL-GPA                      PIC 9.99.
+
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000700     PERFORM 2000-PRINT-TRANSCRIPT THRU 2000-EXIT
+000710         UNTIL END-OF-FILE
+000720     PERFORM 3000-FINISH THRU 3000-EXIT
+000730     GOBACK.
+
+000740 1000-INITIALIZE.
+000750     OPEN INPUT STUDENT-MASTER
+000760     OPEN OUTPUT TRANSCRIPT-REPORT
+000770     WRITE TRANSCRIPT-LINE FROM WS-HEADING-LINE
+000780     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000790 1000-EXIT.
+000800     EXIT.
+
+000810*----------------------------------------------------------
+000820* PRINT ONE STUDENT'S TRANSCRIPT AND WEIGHTED GPA
+000830*----------------------------------------------------------
+000840 2000-PRINT-TRANSCRIPT.
+000850     MOVE SM-STUDENT-ID TO NL-STUDENT-ID
+000860     MOVE SM-STUDENT-NAME TO NL-STUDENT-NAME
+000870     WRITE TRANSCRIPT-LINE FROM WS-NAME-LINE
+000880     MOVE ZERO TO WS-TOTAL-CREDIT-POINTS
+000890     MOVE ZERO TO WS-TOTAL-CREDITS
+000900     PERFORM 2100-PRINT-COURSE THRU 2100-EXIT
+000910         VARYING WS-COURSE-INDEX FROM 1 BY 1
+000920         UNTIL WS-COURSE-INDEX > SM-COURSE-COUNT
+000930     IF WS-TOTAL-CREDITS > ZERO
+000940         DIVIDE WS-TOTAL-CREDIT-POINTS BY WS-TOTAL-CREDITS
+000950             GIVING WS-GPA ROUNDED
+000960     ELSE
+000970         MOVE ZERO TO WS-GPA
+000980     END-IF
+000990     MOVE WS-GPA TO GL-GPA
+001000     WRITE TRANSCRIPT-LINE FROM WS-GPA-LINE
+001010     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+001020 2000-EXIT.
+001030     EXIT.
+
+001040*----------------------------------------------------------
+001050* PRINT ONE COURSE LINE AND ACCUMULATE ITS GRADE POINTS
+001060*----------------------------------------------------------
+001070 2100-PRINT-COURSE.
+001080     MOVE SM-COURSE-ID (WS-COURSE-INDEX) TO CL-COURSE-ID
+001090     MOVE SM-COURSE-SCORE (WS-COURSE-INDEX) TO CL-SCORE
+001100     IF SM-COURSE-SCORE (WS-COURSE-INDEX) IS PassingScore
+001110         MOVE "PASS" TO CL-PASS-FAIL
+001120     ELSE
+001130         MOVE "FAIL" TO CL-PASS-FAIL
+001140     END-IF
+001150     MOVE SM-COURSE-CREDITS (WS-COURSE-INDEX) TO CL-CREDITS
+001160     EVALUATE SM-COURSE-SCORE (WS-COURSE-INDEX)
+001170         WHEN "A"  MOVE 4 TO WS-GRADE-POINTS
+001180         WHEN "B"  MOVE 3 TO WS-GRADE-POINTS
+001190         WHEN "C"  MOVE 2 TO WS-GRADE-POINTS
+001200         WHEN "D"  MOVE 1 TO WS-GRADE-POINTS
+001210         WHEN OTHER MOVE 0 TO WS-GRADE-POINTS
+001220     END-EVALUATE
+001230     COMPUTE WS-CREDIT-POINTS =
+001240         WS-GRADE-POINTS * SM-COURSE-CREDITS (WS-COURSE-INDEX)
+001250     ADD WS-CREDIT-POINTS TO WS-TOTAL-CREDIT-POINTS
+001260     ADD SM-COURSE-CREDITS (WS-COURSE-INDEX) TO WS-TOTAL-CREDITS
+001270     WRITE TRANSCRIPT-LINE FROM WS-COURSE-LINE.
+001280 2100-EXIT.
+001290     EXIT.
+
+001300 3000-FINISH.
+001310     CLOSE STUDENT-MASTER
+001320     CLOSE TRANSCRIPT-REPORT.
+001330 3000-EXIT.
+001340     EXIT.
+
+001350 8000-READ-NEXT.
+001360     READ STUDENT-MASTER NEXT RECORD
+001370         AT END
+001380             SET END-OF-FILE TO TRUE
+001390     END-READ.
+001400 8000-EXIT.
+001410     EXIT.
+
