@@ -0,0 +1,58 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MENU.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - OPERATOR FRONT-END MENU
+000110*----------------------------------------------------------
+000120*
+000130* LETS AN OPERATOR PICK ONE OF THE TUTORIAL PROGRAMS BY
+000140* NUMBER INSTEAD OF HAVING TO KNOW EACH PROGRAM NAME.  EACH
+000150* OPTION CALLS THE CORRESPONDING PROGRAM AS A SUBPROGRAM.
+000160*
+000170 ENVIRONMENT DIVISION.
+000180 DATA DIVISION.
+000190 WORKING-STORAGE SECTION.
+000200 01  WS-MENU-CHOICE                PIC 9 VALUE 0.
+000210 01  WS-DONE-SWITCH                PIC X(01) VALUE "N".
+000220     88  MENU-DONE                 VALUE "Y".
+
+000230 PROCEDURE DIVISION.
+000240 0000-MAINLINE.
+000250     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+000260         UNTIL MENU-DONE
+000270     GOBACK.
+
+000280*----------------------------------------------------------
+000290* DISPLAY THE MENU, ACCEPT A CHOICE, AND CALL THE PROGRAM
+000300*----------------------------------------------------------
+000310 1000-SHOW-MENU.
+000320     DISPLAY " "
+000330     DISPLAY "1. CUSTOMER ENTRY (coboltut)"
+000340     DISPLAY "2. VARIABLES AND MATH DEMO"
+000350     DISPLAY "3. VOTING ELIGIBILITY CHECK"
+000360     DISPLAY "4. SCORE/GRADE CLASSIFICATION"
+000370     DISPLAY "5. EXIT"
+000380     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+000390     ACCEPT WS-MENU-CHOICE
+000400     EVALUATE WS-MENU-CHOICE
+000410         WHEN 1
+000420             CALL "coboltut"
+000430         WHEN 2
+000440             CALL "02-variables-and-math"
+000450         WHEN 3
+000460             CALL "03-conditionals"
+000470         WHEN 4
+000480             CALL "04-classification"
+000490         WHEN 5
+000500             SET MENU-DONE TO TRUE
+000510         WHEN OTHER
+000520             DISPLAY "PLEASE ENTER A NUMBER 1-5"
+000530     END-EVALUATE.
+000540 1000-EXIT.
+000550     EXIT.
+
