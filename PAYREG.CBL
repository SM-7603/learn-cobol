@@ -0,0 +1,244 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYREG.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - DAILY PAYROLL REGISTER
+000110* 08/08/26  SM   ADD GROSS-TO-NET: WITHHOLDING TABLE KEYED ON
+000120* 08/08/26  SM   PT-SSAREA, NET PAY PRINTED ON THE REGISTER
+000130*----------------------------------------------------------
+000140*
+000150* THIS PROGRAM READS A DAY'S WORTH OF HOURS-WORKED
+000160* TRANSACTIONS AND PRODUCES A PRINTED PAYROLL REGISTER,
+000170* ONE LINE PER CUSTOMER, WITH A RUNNING TOTAL AND A GRAND
+000180* TOTAL AT THE END OF THE RUN.
+000190*
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT HOURS-TRANS ASSIGN TO "PAYTRAN"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT PAYROLL-REGISTER ASSIGN TO "PAYREGRP"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000261     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+000262         ORGANIZATION IS INDEXED
+000263         ACCESS MODE IS DYNAMIC
+000264         RECORD KEY IS CM-SSNUM
+000265         FILE STATUS IS WS-CM-STATUS.
+000266     SELECT CHECKPOINT-FILE ASSIGN TO "PAYCHKPT"
+000267         ORGANIZATION IS LINE SEQUENTIAL
+000268         FILE STATUS IS WS-CK-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  HOURS-TRANS.
+000300     COPY PAYTRN.
+000310 FD  PAYROLL-REGISTER.
+000320 01  PAYROLL-REGISTER-LINE        PIC X(80).
+000321 FD  CUSTOMER-MASTER.
+000322     COPY CUSTMAS.
+000323 FD  CHECKPOINT-FILE.
+000324     COPY CHKPT.
+
+000330 WORKING-STORAGE SECTION.
+000331 77  WS-CM-STATUS                 PIC X(02) VALUE "00".
+000332 77  WS-CK-STATUS                 PIC X(02) VALUE "00".
+000333 77  WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 100.
+000334 77  WS-RESTART-FOUND-SWITCH       PIC X(01) VALUE "N".
+000335     88  RESTART-FOUND             VALUE "Y".
+000336 77  WS-CHECKPOINT-QUOTIENT        PIC 9(07) VALUE ZERO.
+000337 77  WS-CHECKPOINT-REMAINDER       PIC 9(04) VALUE ZERO.
+000340 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000350     88  END-OF-FILE              VALUE "Y".
+000360 77  WS-RECORD-COUNT               PIC 9(05) COMP VALUE ZERO.
+000370 77  WS-GROSS-PAY                  PIC 9(05)V99 VALUE ZERO.
+000380 77  WS-WITHHOLDING-PCT            PIC V999 VALUE ZERO.
+000390 77  WS-NET-PAY                    PIC 9(05)V99 VALUE ZERO.
+000400 77  WS-RUNNING-TOTAL              PIC 9(07)V99 VALUE ZERO.
+000410 77  WS-GRAND-TOTAL                PIC 9(07)V99 VALUE ZERO.
+
+000420 01  WS-DETAIL-LINE.
+000430     05  FILLER                    PIC X(05) VALUE SPACES.
+000440     05  DL-CUST-NAME              PIC X(20).
+000450     05  FILLER                    PIC X(03) VALUE SPACES.
+000460     05  DL-HOURS                  PIC ZZ9.99.
+000470     05  FILLER                    PIC X(03) VALUE SPACES.
+000480     05  DL-RATE                   PIC ZZ9.99.
+000490     05  FILLER                    PIC X(03) VALUE SPACES.
+000500     05  DL-GROSS                  PIC ZZ,ZZ9.99.
+000510     05  FILLER                    PIC X(03) VALUE SPACES.
+000520     05  DL-NET                    PIC ZZ,ZZ9.99.
+000530     05  FILLER                    PIC X(03) VALUE SPACES.
+000540     05  DL-RUNNING-TOTAL          PIC ZZZ,ZZ9.99.
+
+000550 01  WS-HEADING-LINE-1             PIC X(30)
+000560         VALUE "DAILY PAYROLL REGISTER".
+
+000570 01  WS-TOTAL-LINE.
+000580     05  FILLER                    PIC X(15) VALUE "GRAND TOTAL:".
+000590     05  TL-GRAND-TOTAL            PIC ZZZ,ZZ9.99.
+
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000630     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000640         UNTIL END-OF-FILE
+000650     PERFORM 3000-FINISH THRU 3000-EXIT
+000660     GOBACK.
+
+000670*----------------------------------------------------------
+000680* OPEN FILES, PRINT HEADER, PRIME THE READ
+000690*----------------------------------------------------------
+000700 1000-INITIALIZE.
+000710     OPEN INPUT HOURS-TRANS
+000720     OPEN OUTPUT PAYROLL-REGISTER
+000721     OPEN I-O CUSTOMER-MASTER
+000722     IF WS-CM-STATUS = "35"
+000723         OPEN OUTPUT CUSTOMER-MASTER
+000724         CLOSE CUSTOMER-MASTER
+000725         OPEN I-O CUSTOMER-MASTER
+000726     END-IF
+000730     WRITE PAYROLL-REGISTER-LINE FROM WS-HEADING-LINE-1
+000731     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+000732     IF RESTART-FOUND
+000733* HOURS-TRANS IS LINE SEQUENTIAL - NO KEYED START LIKE
+000734* VOTELIG, SO RESTART SKIPS AHEAD BY RE-READING AND
+000735* DISCARDING WHATEVER WAS ALREADY PROCESSED
+000736         PERFORM 8000-READ-TRANS THRU 8000-EXIT
+000737             WS-RECORD-COUNT TIMES
+000738     END-IF
+000739     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+000750 1000-EXIT.
+000760     EXIT.
+
+000761*----------------------------------------------------------
+000762* SEE WHETHER A CHECKPOINT FROM A PRIOR, ABENDED RUN EXISTS
+000763*----------------------------------------------------------
+000764 1100-CHECK-FOR-RESTART.
+000765     OPEN INPUT CHECKPOINT-FILE
+000766     IF WS-CK-STATUS NOT = "35"
+000767         READ CHECKPOINT-FILE
+000768             AT END
+000769                 CONTINUE
+001010             NOT AT END
+001020                 SET RESTART-FOUND TO TRUE
+001030                 MOVE CK-RECORDS-READ TO WS-RECORD-COUNT
+001040         END-READ
+001050     END-IF
+001060     CLOSE CHECKPOINT-FILE.
+001061 1100-EXIT.
+001062     EXIT.
+
+001070*----------------------------------------------------------
+001080* COMPUTE GROSS AND NET PAY FOR ONE CUSTOMER, PRINT THE LINE
+001090*----------------------------------------------------------
+001100 2000-PROCESS-RECORD.
+001110     COMPUTE WS-GROSS-PAY ROUNDED =
+001120         PT-HOURS-WORKED * PT-PAY-RATE
+001130         ON SIZE ERROR
+001140             DISPLAY "PAYREG: GROSS PAY OVERFLOW ON "
+001150                 PT-CUST-NAME
+001160             MOVE ZERO TO WS-GROSS-PAY
+001170     END-COMPUTE
+001180     PERFORM 2100-LOOKUP-WITHHOLDING THRU 2100-EXIT
+001190     COMPUTE WS-NET-PAY ROUNDED =
+001200         WS-GROSS-PAY - (WS-GROSS-PAY * WS-WITHHOLDING-PCT)
+001210     ADD WS-NET-PAY TO WS-RUNNING-TOTAL
+001220     ADD WS-NET-PAY TO WS-GRAND-TOTAL
+001230     ADD 1 TO WS-RECORD-COUNT
+001240     MOVE PT-CUST-NAME TO DL-CUST-NAME
+001250     MOVE PT-HOURS-WORKED TO DL-HOURS
+001260     MOVE PT-PAY-RATE TO DL-RATE
+001270     MOVE WS-GROSS-PAY TO DL-GROSS
+001280     MOVE WS-NET-PAY TO DL-NET
+001290     MOVE WS-RUNNING-TOTAL TO DL-RUNNING-TOTAL
+001300     WRITE PAYROLL-REGISTER-LINE FROM WS-DETAIL-LINE
+001305     PERFORM 2200-UPDATE-MASTER THRU 2200-EXIT
+001306     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+001307         GIVING WS-CHECKPOINT-QUOTIENT
+001308         REMAINDER WS-CHECKPOINT-REMAINDER
+001309     IF WS-CHECKPOINT-REMAINDER = 0
+001320         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+001330     END-IF
+001410     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+
+001440*----------------------------------------------------------
+001450* WITHHOLDING TABLE KEYED ON THE SSA AREA PORTION OF SSNUM -
+001460* SAME BRACKETS AS THE DEMO IN 02-variables-and-math
+001470*----------------------------------------------------------
+001480 2100-LOOKUP-WITHHOLDING.
+001490     EVALUATE TRUE
+001500         WHEN PT-SSAREA < 400
+001510             MOVE .100 TO WS-WITHHOLDING-PCT
+001520         WHEN PT-SSAREA < 700
+001530             MOVE .150 TO WS-WITHHOLDING-PCT
+001540         WHEN OTHER
+001550             MOVE .200 TO WS-WITHHOLDING-PCT
+001560     END-EVALUATE.
+001570 2100-EXIT.
+001580     EXIT.
+
+001581*----------------------------------------------------------
+001582* POST THIS CUSTOMER'S RATE, HOURS, AND NET PAY BACK TO THE
+001583* CUSTOMER MASTER SO PAYCHECK/PAY-RATE/HOURS-WORKED ARE REAL
+001584*----------------------------------------------------------
+001585 2200-UPDATE-MASTER.
+001586     MOVE PT-SSNUM TO CM-SSNUM
+001587     READ CUSTOMER-MASTER
+001588         INVALID KEY
+001589             DISPLAY "PAYREG: NO CUSTOMER MASTER RECORD FOR "
+001590                 PT-CUST-NAME ", PAYCHECK NOT POSTED"
+001591         NOT INVALID KEY
+001592             MOVE PT-PAY-RATE TO CM-PAY-RATE
+001593             MOVE PT-HOURS-WORKED TO CM-HOURS-WORKED
+001594             MOVE WS-NET-PAY TO CM-PAYCHECK
+001595             REWRITE CUST-MASTER-RECORD
+001596     END-READ.
+001597 2200-EXIT.
+001598     EXIT.
+
+001599*----------------------------------------------------------
+001600* WRITE A CHECKPOINT WITH THE LAST TRANSACTION KEY AND THE
+001601* COUNT OF RECORDS PROCESSED SO FAR
+001602*----------------------------------------------------------
+001603 2300-WRITE-CHECKPOINT.
+001604     MOVE PT-SSNUM TO CK-LAST-SSNUM
+001605     MOVE WS-RECORD-COUNT TO CK-RECORDS-READ
+001606     OPEN OUTPUT CHECKPOINT-FILE
+001607     WRITE CHECKPOINT-RECORD
+001608     CLOSE CHECKPOINT-FILE.
+001609 2300-EXIT.
+001610     EXIT.
+
+001611*----------------------------------------------------------
+001612* PRINT THE GRAND TOTAL, DROP THE CHECKPOINT, AND CLOSE UP -
+001613* A CLEAN FINISH MEANS THE NEXT RUN STARTS FROM RECORD ONE
+001614*----------------------------------------------------------
+001620 3000-FINISH.
+001630     MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+001640     WRITE PAYROLL-REGISTER-LINE FROM WS-TOTAL-LINE
+001641     OPEN OUTPUT CHECKPOINT-FILE
+001642     CLOSE CHECKPOINT-FILE
+001650     CLOSE HOURS-TRANS
+001651     CLOSE CUSTOMER-MASTER
+001660     CLOSE PAYROLL-REGISTER.
+001670 3000-EXIT.
+001680     EXIT.
+
+001690*----------------------------------------------------------
+001700* READ THE NEXT TRANSACTION, SET THE EOF SWITCH AT END
+001710*----------------------------------------------------------
+001720 8000-READ-TRANS.
+001730     READ HOURS-TRANS
+001740         AT END
+001750             SET END-OF-FILE TO TRUE
+001760     END-READ.
+001770 8000-EXIT.
+001780     EXIT.
+
