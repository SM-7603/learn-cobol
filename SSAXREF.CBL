@@ -0,0 +1,131 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SSAXREF.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - SSAREA DEMOGRAPHIC
+000110* 08/08/26  SM   BREAKDOWN REPORT
+000120*----------------------------------------------------------
+000130*
+000140* READS THE CUSTOMER MASTER, CROSS-REFERENCES EACH
+000150* CUSTOMER'S SSAREA AGAINST THE OLD SSA AREA-OF-ISSUE
+000160* REGIONS, AND PRINTS A COUNT-PER-REGION BREAKDOWN.
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS CM-SSNUM
+000250         FILE STATUS IS WS-CM-STATUS.
+000260     SELECT XREF-REPORT ASSIGN TO "SSAXREPT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CUSTOMER-MASTER.
+000310     COPY CUSTMAS.
+000320 FD  XREF-REPORT.
+000330 01  XREF-REPORT-LINE              PIC X(80).
+
+000340 WORKING-STORAGE SECTION.
+000350 77  WS-CM-STATUS                 PIC X(02) VALUE "00".
+000360 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000370     88  END-OF-FILE              VALUE "Y".
+000380 77  WS-CUSTOMER-COUNT            PIC 9(07) COMP VALUE ZERO.
+000390 77  WS-UNKNOWN-COUNT             PIC 9(07) COMP VALUE ZERO.
+000400 01  WS-STATE-COUNT OCCURS 9 TIMES PIC 9(05) COMP VALUE ZERO.
+
+000410 COPY STATETAB.
+
+000420 01  WS-HEADING-LINE               PIC X(40)
+000430         VALUE "SSAREA DEMOGRAPHIC BREAKDOWN REPORT".
+000440 01  WS-REGION-LINE.
+000450     05  FILLER                    PIC X(05) VALUE SPACES.
+000460     05  RL-REGION-NAME            PIC X(15).
+000470     05  FILLER                    PIC X(03) VALUE SPACES.
+000480     05  RL-COUNT                  PIC ZZZ,ZZ9.
+000490 01  WS-UNKNOWN-LINE.
+000500     05  FILLER               PIC X(05) VALUE SPACES.
+000510     05  FILLER               PIC X(15) VALUE "UNKNOWN/OTHER".
+000520     05  FILLER               PIC X(03) VALUE SPACES.
+000530     05  UL-COUNT             PIC ZZZ,ZZ9.
+000540 01  WS-TOTAL-LINE.
+000550     05  FILLER               PIC X(05) VALUE SPACES.
+000560     05  FILLER               PIC X(15) VALUE "TOTAL CUSTOMERS".
+000570     05  FILLER               PIC X(03) VALUE SPACES.
+000580     05  TL-COUNT             PIC ZZZ,ZZ9.
+
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-CLASSIFY-CUSTOMER THRU 2000-EXIT
+000630         UNTIL END-OF-FILE
+000640     PERFORM 3000-FINISH THRU 3000-EXIT
+000650     GOBACK.
+
+000660 1000-INITIALIZE.
+000670     OPEN INPUT CUSTOMER-MASTER
+000680     OPEN OUTPUT XREF-REPORT
+000690     WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE
+000700     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000710 1000-EXIT.
+000720     EXIT.
+
+000730*----------------------------------------------------------
+000740* LOOK UP THIS CUSTOMER'S SSAREA IN THE REGION TABLE AND
+000750* BUMP THE MATCHING REGION'S COUNTER
+000760*----------------------------------------------------------
+000770 2000-CLASSIFY-CUSTOMER.
+000780     ADD 1 TO WS-CUSTOMER-COUNT
+000785     SET ST-INDEX TO 1
+000790     SEARCH ST-ENTRY
+000800         AT END
+000810             ADD 1 TO WS-UNKNOWN-COUNT
+000820         WHEN CM-SSAREA IS GREATER THAN OR EQUAL TO
+000830                 ST-LOW-AREA (ST-INDEX)
+000840                 AND CM-SSAREA IS LESS THAN OR EQUAL TO
+000850                 ST-HIGH-AREA (ST-INDEX)
+000860             ADD 1 TO WS-STATE-COUNT (ST-INDEX)
+000870     END-SEARCH
+000880     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+000890 2000-EXIT.
+000900     EXIT.
+
+000910*----------------------------------------------------------
+000920* PRINT ONE LINE PER REGION, THE UNKNOWN BUCKET, AND THE
+000930* GRAND TOTAL
+000940*----------------------------------------------------------
+000950 3000-FINISH.
+000960     PERFORM 3100-PRINT-REGION THRU 3100-EXIT
+000970         VARYING ST-INDEX FROM 1 BY 1
+000980         UNTIL ST-INDEX > 9
+000990     MOVE WS-UNKNOWN-COUNT TO UL-COUNT
+001000     WRITE XREF-REPORT-LINE FROM WS-UNKNOWN-LINE
+001010     MOVE WS-CUSTOMER-COUNT TO TL-COUNT
+001020     WRITE XREF-REPORT-LINE FROM WS-TOTAL-LINE
+001030     CLOSE CUSTOMER-MASTER
+001040     CLOSE XREF-REPORT.
+001050 3000-EXIT.
+001060     EXIT.
+
+001070 3100-PRINT-REGION.
+001080     MOVE ST-REGION-NAME (ST-INDEX) TO RL-REGION-NAME
+001090     MOVE WS-STATE-COUNT (ST-INDEX) TO RL-COUNT
+001100     WRITE XREF-REPORT-LINE FROM WS-REGION-LINE.
+001110 3100-EXIT.
+001120     EXIT.
+
+001130 8000-READ-NEXT.
+001140     READ CUSTOMER-MASTER NEXT RECORD
+001150         AT END
+001160             SET END-OF-FILE TO TRUE
+001170     END-READ.
+001180 8000-EXIT.
+001190     EXIT.
+
