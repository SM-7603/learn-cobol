@@ -0,0 +1,199 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. STUDMNT.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - STUDENT MASTER MAINTENANCE
+000110* 08/08/26  SM   (ADD/CHANGE/INQUIRE/DELETE)
+000120*----------------------------------------------------------
+000130*
+000140* OPERATOR TRANSACTION PROGRAM AGAINST THE STUDENT MASTER.
+000150* WITHOUT THIS, STUMAS HAS NO WAY TO BE LOADED, SO GRADEBK
+000160* HAS NOTHING TO READ.  MIRRORS CUSTMNT'S ADD/CHANGE/INQUIRE/
+000170* DELETE STRUCTURE, KEYED BY SM-STUDENT-ID INSTEAD OF SSNUM.
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT STUDENT-MASTER ASSIGN TO "STUMAS"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS SM-STUDENT-ID
+000260         FILE STATUS IS WS-SM-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  STUDENT-MASTER.
+000300     COPY STUMAS.
+
+000310 WORKING-STORAGE SECTION.
+000320 77  WS-SM-STATUS                  PIC X(02) VALUE "00".
+000330 77  WS-FUNCTION-CHOICE            PIC 9 VALUE ZERO.
+000340 77  WS-DONE-SWITCH                PIC X(01) VALUE "N".
+000350     88  MAINT-DONE                VALUE "Y".
+000360 77  WS-STUDENT-ID-KEY             PIC 9(06).
+000370 77  WS-COURSE-INDEX                PIC 99 COMP VALUE ZERO.
+
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     OPEN I-O STUDENT-MASTER
+000430     IF WS-SM-STATUS = "35"
+000440         OPEN OUTPUT STUDENT-MASTER
+000450         CLOSE STUDENT-MASTER
+000460         OPEN I-O STUDENT-MASTER
+000470     END-IF
+000480     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+000490         UNTIL MAINT-DONE
+000500     CLOSE STUDENT-MASTER
+000510     GOBACK.
+
+000520*----------------------------------------------------------
+000530* SHOW THE MENU AND DISPATCH TO THE CHOSEN FUNCTION
+000540*----------------------------------------------------------
+000550 1000-SHOW-MENU.
+000560     DISPLAY " "
+000570     DISPLAY "1. ADD A STUDENT"
+000580     DISPLAY "2. CHANGE A STUDENT"
+000590     DISPLAY "3. INQUIRE ON A STUDENT"
+000600     DISPLAY "4. DELETE A STUDENT"
+000610     DISPLAY "5. EXIT"
+000620     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+000630     ACCEPT WS-FUNCTION-CHOICE
+000640     EVALUATE WS-FUNCTION-CHOICE
+000650         WHEN 1
+000660             PERFORM 2000-ADD-STUDENT THRU 2000-EXIT
+000670         WHEN 2
+000680             PERFORM 3000-CHANGE-STUDENT THRU 3000-EXIT
+000690         WHEN 3
+000700             PERFORM 4000-INQUIRE-STUDENT THRU 4000-EXIT
+000710         WHEN 4
+000720             PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+000730         WHEN 5
+000740             SET MAINT-DONE TO TRUE
+000750         WHEN OTHER
+000760             DISPLAY "PLEASE ENTER A NUMBER 1-5"
+000770     END-EVALUATE.
+000780 1000-EXIT.
+000790     EXIT.
+
+000800*----------------------------------------------------------
+000810* ADD A NEW STUDENT RECORD, INCLUDING ITS COURSE TABLE
+000820*----------------------------------------------------------
+000830 2000-ADD-STUDENT.
+000840     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+000850     MOVE WS-STUDENT-ID-KEY TO SM-STUDENT-ID
+000860     DISPLAY "ENTER STUDENT NAME: " WITH NO ADVANCING
+000870     ACCEPT SM-STUDENT-NAME
+000880     PERFORM 8100-ACCEPT-COURSES THRU 8100-EXIT
+000890     WRITE STUDENT-MASTER-RECORD
+000900         INVALID KEY
+000910             DISPLAY "THAT STUDENT ID IS ALREADY ON FILE"
+000920         NOT INVALID KEY
+000930             DISPLAY "STUDENT ADDED"
+000940     END-WRITE.
+000950 2000-EXIT.
+000960     EXIT.
+
+000970*----------------------------------------------------------
+000980* CHANGE AN EXISTING STUDENT'S NAME AND COURSE TABLE
+000990*----------------------------------------------------------
+001000 3000-CHANGE-STUDENT.
+001010     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001020     MOVE WS-STUDENT-ID-KEY TO SM-STUDENT-ID
+001030     READ STUDENT-MASTER
+001040         INVALID KEY
+001050             DISPLAY "NO STUDENT ON FILE FOR THAT ID"
+001060     END-READ
+001070     IF WS-SM-STATUS = "00"
+001080         DISPLAY "CURRENT NAME: " SM-STUDENT-NAME
+001090         DISPLAY "ENTER NEW STUDENT NAME: " WITH NO ADVANCING
+001100         ACCEPT SM-STUDENT-NAME
+001110         PERFORM 8100-ACCEPT-COURSES THRU 8100-EXIT
+001120         REWRITE STUDENT-MASTER-RECORD
+001130         DISPLAY "STUDENT CHANGED"
+001140     END-IF.
+001150 3000-EXIT.
+001160     EXIT.
+
+001170*----------------------------------------------------------
+001180* DISPLAY ONE STUDENT'S RECORD AND COURSE TABLE
+001190*----------------------------------------------------------
+001200 4000-INQUIRE-STUDENT.
+001210     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001220     MOVE WS-STUDENT-ID-KEY TO SM-STUDENT-ID
+001230     READ STUDENT-MASTER
+001240         INVALID KEY
+001250             DISPLAY "NO STUDENT ON FILE FOR THAT ID"
+001260     END-READ
+001270     IF WS-SM-STATUS = "00"
+001280         DISPLAY "NAME:          " SM-STUDENT-NAME
+001290         DISPLAY "COURSE COUNT:  " SM-COURSE-COUNT
+001300         PERFORM 4100-SHOW-COURSE THRU 4100-EXIT
+001310             VARYING WS-COURSE-INDEX FROM 1 BY 1
+001320             UNTIL WS-COURSE-INDEX > SM-COURSE-COUNT
+001330     END-IF.
+001340 4000-EXIT.
+001350     EXIT.
+
+001360 4100-SHOW-COURSE.
+001370     DISPLAY "  COURSE: " SM-COURSE-ID (WS-COURSE-INDEX)
+001380         " SCORE: " SM-COURSE-SCORE (WS-COURSE-INDEX)
+001390         " CREDITS: " SM-COURSE-CREDITS (WS-COURSE-INDEX).
+001400 4100-EXIT.
+001410     EXIT.
+
+001420*----------------------------------------------------------
+001430* DELETE A STUDENT RECORD
+001440*----------------------------------------------------------
+001450 5000-DELETE-STUDENT.
+001460     PERFORM 8000-ACCEPT-KEY THRU 8000-EXIT
+001470     MOVE WS-STUDENT-ID-KEY TO SM-STUDENT-ID
+001480     DELETE STUDENT-MASTER
+001490         INVALID KEY
+001500             DISPLAY "NO STUDENT ON FILE FOR THAT ID"
+001510         NOT INVALID KEY
+001520             DISPLAY "STUDENT DELETED"
+001530     END-DELETE.
+001540 5000-EXIT.
+001550     EXIT.
+
+001560*----------------------------------------------------------
+001570* ACCEPT THE STUDENT ID THAT KEYS EVERY FUNCTION ABOVE
+001580*----------------------------------------------------------
+001590 8000-ACCEPT-KEY.
+001600     DISPLAY "ENTER STUDENT ID: " WITH NO ADVANCING
+001610     ACCEPT WS-STUDENT-ID-KEY.
+001620 8000-EXIT.
+001630     EXIT.
+
+001640*----------------------------------------------------------
+001650* ACCEPT THE COURSE COUNT AND EACH COURSE'S ID/SCORE/CREDITS,
+001660* UP TO THE 10 OCCURRENCES SM-COURSE HOLDS
+001670*----------------------------------------------------------
+001680 8100-ACCEPT-COURSES.
+001690     DISPLAY "ENTER NUMBER OF COURSES (0-10): " WITH NO ADVANCING
+001700     ACCEPT SM-COURSE-COUNT
+001701     PERFORM UNTIL SM-COURSE-COUNT NOT > 10
+001702         DISPLAY "COURSE COUNT CAN'T EXCEED 10, TRY AGAIN: "
+001703             WITH NO ADVANCING
+001704         ACCEPT SM-COURSE-COUNT
+001705     END-PERFORM
+001710     PERFORM 8110-ACCEPT-ONE-COURSE THRU 8110-EXIT
+001720         VARYING WS-COURSE-INDEX FROM 1 BY 1
+001730         UNTIL WS-COURSE-INDEX > SM-COURSE-COUNT.
+001740 8100-EXIT.
+001750     EXIT.
+
+001760 8110-ACCEPT-ONE-COURSE.
+001770     DISPLAY "  COURSE ID: " WITH NO ADVANCING
+001780     ACCEPT SM-COURSE-ID (WS-COURSE-INDEX)
+001790     DISPLAY "  SCORE (A-F): " WITH NO ADVANCING
+001800     ACCEPT SM-COURSE-SCORE (WS-COURSE-INDEX)
+001810     DISPLAY "  CREDITS: " WITH NO ADVANCING
+001820     ACCEPT SM-COURSE-CREDITS (WS-COURSE-INDEX).
+001830 8110-EXIT.
+001840     EXIT.
