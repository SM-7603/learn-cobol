@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VOTELIG.
+000030 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000040 INSTALLATION. DATA-PROCESSING-CENTER.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 08/08/26  SM   INITIAL VERSION - NIGHTLY VOTER ELIGIBILITY
+000110* 08/08/26  SM   REDETERMINATION RUN
+000120* 08/08/26  SM   ADD CHECKPOINT/RESTART EVERY CHECKPOINT-INTERVAL
+000130* 08/08/26  SM   RECORDS SO AN ABENDED RUN CAN RESUME
+000140*----------------------------------------------------------
+000150*
+000160* READS THE ENTIRE CUSTOMER MASTER, RECOMPUTES AGE AS OF
+000170* THE RUN DATE FROM DateOfBirth, AND RESETS CM-CAN-VOTE-FLAG
+000180* WHEN A CUSTOMER HAS CROSSED (OR DROPPED BELOW) THE VOTING
+000190* AGE SINCE THE LAST RUN.  A CHECKPOINT RECORD IS WRITTEN
+000200* EVERY WS-CHECKPOINT-INTERVAL READS SO A RESTART PICKS UP
+000210* AFTER THE LAST KEY PROCESSED INSTEAD OF FROM RECORD ONE.
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS CM-SSNUM
+000300         FILE STATUS IS WS-CM-STATUS.
+000310     SELECT CHECKPOINT-FILE ASSIGN TO "VOTCHKPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000321         FILE STATUS IS WS-CK-STATUS.
+000330     SELECT VOTE-AUDIT-TRAIL ASSIGN TO "VOTEAUDT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000341         FILE STATUS IS WS-AUD-STATUS.
+000342     SELECT NEW-VOTERS ASSIGN TO "NEWVOTRS"
+000343         ORGANIZATION IS LINE SEQUENTIAL
+000344         FILE STATUS IS WS-NV-STATUS.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  CUSTOMER-MASTER.
+000380     COPY CUSTMAS.
+000390 FD  CHECKPOINT-FILE.
+000400     COPY CHKPT.
+000410 FD  VOTE-AUDIT-TRAIL.
+000420     COPY AUDREC.
+000421 FD  NEW-VOTERS.
+000422     COPY NEWVOTR.
+
+000430 WORKING-STORAGE SECTION.
+000440 77  WS-CM-STATUS                 PIC X(02) VALUE "00".
+000441 77  WS-CK-STATUS                 PIC X(02) VALUE "00".
+000442 77  WS-AUD-STATUS                PIC X(02) VALUE "00".
+000443 77  WS-NV-STATUS                 PIC X(02) VALUE "00".
+000450 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000460     88  END-OF-FILE              VALUE "Y".
+000470 77  WS-RECORDS-READ               PIC 9(07) COMP VALUE ZERO.
+000480 77  WS-RECORDS-CHANGED            PIC 9(07) COMP VALUE ZERO.
+000490 77  WS-OLD-VOTE-FLAG              PIC 9 VALUE ZERO.
+000500 77  WS-CHECKPOINT-INTERVAL         PIC 9(04) VALUE 100.
+000510 77  WS-RESTART-FOUND-SWITCH        PIC X(01) VALUE "N".
+000520     88  RESTART-FOUND               VALUE "Y".
+000530 77  WS-CHECKPOINT-QUOTIENT          PIC 9(07) VALUE ZERO.
+000540 77  WS-CHECKPOINT-REMAINDER         PIC 9(04) VALUE ZERO.
+000550 77  WS-SOURCE-PROGRAM              PIC X(10) VALUE "VOTELIG".
+
+000560 01  WS-RUN-DATE.
+000570     05  WS-RUN-YYYY               PIC 9(4).
+000580     05  WS-RUN-MM                 PIC 99.
+000590     05  WS-RUN-DD                 PIC 99.
+
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000630     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000640         UNTIL END-OF-FILE
+000650     PERFORM 3000-FINISH THRU 3000-EXIT
+000660     GOBACK.
+
+000670*----------------------------------------------------------
+000680* OPEN THE MASTER, CHECK FOR A RESTART CHECKPOINT, AND
+000690* PRIME THE READ (EITHER FROM THE TOP OR FROM THE CHECKPOINT)
+000700*----------------------------------------------------------
+000710 1000-INITIALIZE.
+000720     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000730     OPEN I-O CUSTOMER-MASTER
+000731*> EXTEND fails with status 35 the first time these files
+000732*> don't exist yet - fall back to creating them
+000740     OPEN EXTEND VOTE-AUDIT-TRAIL
+000741     IF WS-AUD-STATUS = "35"
+000742         OPEN OUTPUT VOTE-AUDIT-TRAIL
+000743         CLOSE VOTE-AUDIT-TRAIL
+000744         OPEN EXTEND VOTE-AUDIT-TRAIL
+000745     END-IF
+000746     OPEN EXTEND NEW-VOTERS
+000747     IF WS-NV-STATUS = "35"
+000748         OPEN OUTPUT NEW-VOTERS
+000749         CLOSE NEW-VOTERS
+000750         OPEN EXTEND NEW-VOTERS
+000751     END-IF
+000752     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+000760     IF RESTART-FOUND
+000770         MOVE CK-LAST-SSNUM TO CM-SSNUM
+000780         START CUSTOMER-MASTER KEY IS GREATER THAN CM-SSNUM
+000790             INVALID KEY
+000800                 SET END-OF-FILE TO TRUE
+000810         END-START
+000820         IF NOT END-OF-FILE
+000830             PERFORM 8000-READ-NEXT THRU 8000-EXIT
+000840         END-IF
+000850     ELSE
+000860         PERFORM 8000-READ-NEXT THRU 8000-EXIT
+000870     END-IF.
+000880 1000-EXIT.
+000890     EXIT.
+
+000900*----------------------------------------------------------
+000910* SEE WHETHER A CHECKPOINT FROM A PRIOR, ABENDED RUN EXISTS
+000920*----------------------------------------------------------
+000930 1100-CHECK-FOR-RESTART.
+000940     OPEN INPUT CHECKPOINT-FILE
+000950     IF WS-CK-STATUS NOT = "35"
+000960         READ CHECKPOINT-FILE
+000970             AT END
+000980                 CONTINUE
+000990             NOT AT END
+001000                 SET RESTART-FOUND TO TRUE
+001010                 MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+001020         END-READ
+001030     END-IF
+001040     CLOSE CHECKPOINT-FILE.
+001050 1100-EXIT.
+001060     EXIT.
+
+001070*----------------------------------------------------------
+001080* RECOMPUTE AGE AND FLIP THE VOTE FLAG IF IT CHANGED
+001090*----------------------------------------------------------
+001100 2000-PROCESS-RECORD.
+001110     ADD 1 TO WS-RECORDS-READ
+001120     MOVE CM-CAN-VOTE-FLAG TO WS-OLD-VOTE-FLAG
+001130     COMPUTE CM-AGE = WS-RUN-YYYY - CM-YOB
+001140     IF WS-RUN-MM < CM-MOB OR
+001150             (WS-RUN-MM = CM-MOB AND WS-RUN-DD < CM-DOB)
+001160         SUBTRACT 1 FROM CM-AGE
+001170     END-IF
+001180     IF CM-AGE >= 18
+001190         SET CM-CAN-VOTE TO TRUE
+001200     ELSE
+001210         SET CM-CANT-VOTE TO TRUE
+001220     END-IF
+001225     REWRITE CUST-MASTER-RECORD
+001230     IF CM-CAN-VOTE-FLAG NOT = WS-OLD-VOTE-FLAG
+001240         ADD 1 TO WS-RECORDS-CHANGED
+001260         PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT
+001261         IF CM-CAN-VOTE AND CM-AGE = 18
+001262             PERFORM 2300-WRITE-NEW-VOTER THRU 2300-EXIT
+001263         END-IF
+001270     END-IF
+001280     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+001290         GIVING WS-CHECKPOINT-QUOTIENT
+001300         REMAINDER WS-CHECKPOINT-REMAINDER
+001310     IF WS-CHECKPOINT-REMAINDER = 0
+001320         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+001330     END-IF
+001340     PERFORM 8000-READ-NEXT THRU 8000-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+
+001370*----------------------------------------------------------
+001380* WRITE A CHECKPOINT WITH THE LAST KEY SUCCESSFULLY DONE
+001390*----------------------------------------------------------
+001400 2100-WRITE-CHECKPOINT.
+001410     MOVE CM-SSNUM TO CK-LAST-SSNUM
+001420     MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+001430     OPEN OUTPUT CHECKPOINT-FILE
+001440     WRITE CHECKPOINT-RECORD
+001450     CLOSE CHECKPOINT-FILE.
+001460 2100-EXIT.
+001470     EXIT.
+
+001480*----------------------------------------------------------
+001490* WRITE AN AUDIT RECORD FOR THIS ONE VOTE-FLAG CHANGE
+001500*----------------------------------------------------------
+001510 2200-WRITE-AUDIT-RECORD.
+001520     MOVE CM-SSNUM TO AUD-SSNUM
+001530     MOVE WS-OLD-VOTE-FLAG TO AUD-OLD-FLAG
+001540     MOVE CM-CAN-VOTE-FLAG TO AUD-NEW-FLAG
+001550     ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+001560     ACCEPT AUD-TS-TIME FROM TIME
+001570     MOVE WS-SOURCE-PROGRAM TO AUD-SOURCE
+001580     WRITE AUDIT-RECORD.
+001590 2200-EXIT.
+001600     EXIT.
+
+001610*----------------------------------------------------------
+001620* EXTRACT A CUSTOMER WHO JUST CROSSED THE VOTING AGE
+001630* THRESHOLD THIS RUN, READY TO HAND OFF TO THE ELECTIONS
+001640* BOARD
+001650*----------------------------------------------------------
+001660 2300-WRITE-NEW-VOTER.
+001670     MOVE CM-SSNUM TO NV-SSNUM
+001680     MOVE CM-CUST-NAME TO NV-CUST-NAME
+001690     MOVE CM-DATE-OF-BIRTH TO NV-DATE-OF-BIRTH
+001700     MOVE WS-RUN-DATE TO NV-RUN-DATE
+001710     WRITE NEW-VOTER-RECORD.
+001720 2300-EXIT.
+001730     EXIT.
+
+001740*----------------------------------------------------------
+001750* REPORT COUNTS, DROP THE CHECKPOINT, CLOSE THE MASTER -
+001760* A CLEAN FINISH MEANS THE NEXT RUN STARTS FROM RECORD ONE
+001770*----------------------------------------------------------
+001780 3000-FINISH.
+001790     DISPLAY "VOTELIG: RECORDS READ    = " WS-RECORDS-READ
+001800     DISPLAY "VOTELIG: RECORDS CHANGED = " WS-RECORDS-CHANGED
+001810     OPEN OUTPUT CHECKPOINT-FILE
+001820     CLOSE CHECKPOINT-FILE
+001830     CLOSE CUSTOMER-MASTER
+001840     CLOSE VOTE-AUDIT-TRAIL
+001850     CLOSE NEW-VOTERS.
+001860 3000-EXIT.
+001870     EXIT.
+
+001880*----------------------------------------------------------
+001890* READ THE NEXT MASTER RECORD, SET THE EOF SWITCH AT END
+001900*----------------------------------------------------------
+001910 8000-READ-NEXT.
+001920     READ CUSTOMER-MASTER NEXT RECORD
+001930         AT END
+001940             SET END-OF-FILE TO TRUE
+001950     END-READ.
+001960 8000-EXIT.
+001970     EXIT.
+
