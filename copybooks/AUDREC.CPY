@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------------
+      *> AUDREC.CPY
+      *> Audit trail record written whenever a customer's
+      *> CanVoteFlag changes, whether from the interactive
+      *> classification demo or the nightly eligibility batch run.
+      *> ---------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUD-SSNUM              PIC 9(9).
+           05  AUD-OLD-FLAG           PIC 9.
+           05  AUD-NEW-FLAG           PIC 9.
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE        PIC 9(8).
+               10  AUD-TS-TIME        PIC 9(8).
+           05  AUD-SOURCE             PIC X(10).
