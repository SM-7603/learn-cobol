@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------------
+      *> CHKPT.CPY
+      *> Checkpoint record for restartable batch jobs that scan the
+      *> customer master -- the last key successfully processed and
+      *> how many records had been read at that point, so a job that
+      *> abends partway through can resume instead of starting over.
+      *> ---------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SSNUM.
+               10  CK-SSAREA         PIC 999.
+               10  CK-SSGROUP        PIC 99.
+               10  CK-SSSERIAL       PIC 9999.
+           05  CK-RECORDS-READ       PIC 9(07).
