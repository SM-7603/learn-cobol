@@ -0,0 +1,26 @@
+      *> ---------------------------------------------------------------
+      *> CUSTMAS.CPY
+      *> Customer master record layout.  Keyed on CM-SSNUM.
+      *> Shared by coboltut, the variables-and-math customer demo,
+      *> the voting-eligibility batch, the payroll register, the
+      *> maintenance transaction, and the demographic report.
+      *> ---------------------------------------------------------------
+       01 CUST-MASTER-RECORD.
+           05 CM-SSNUM.
+               10 CM-SSAREA         PIC 999.
+               10 CM-SSGROUP        PIC 99.
+               10 CM-SSSERIAL       PIC 9999.
+           05 CM-IDENTITY-NUM       PIC 9(3).
+           05 CM-CUST-NAME          PIC X(20).
+           05 CM-DATE-OF-BIRTH.
+               10 CM-MOB            PIC 99.
+               10 CM-DOB            PIC 99.
+               10 CM-YOB            PIC 9(4).
+           05 CM-AGE                PIC 999.
+           05 CM-CAN-VOTE-FLAG      PIC 9 VALUE 0.
+               88 CM-CAN-VOTE       VALUE 1.
+               88 CM-CANT-VOTE      VALUE 0.
+           05 CM-PAY-RATE           PIC 9(3)V99.
+           05 CM-HOURS-WORKED       PIC 9(3)V99.
+           05 CM-PAYCHECK           PIC 9(4)V99.
+           05 CM-FILLER              PIC X(10).
