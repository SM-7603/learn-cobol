@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> DIGITTRN.CPY
+      *> One single-digit transaction per record, for the batch
+      *> digit-classification report.  DT-SCORE carries the same
+      *> A-F letter grade the interactive classification demo runs
+      *> through PassingScore, so the nightly batch stream can cover
+      *> both the digit classification AND the grading logic.
+      *> ---------------------------------------------------------------
+       01  DIGIT-TRANS-RECORD.
+           05  DT-NUMBER             PIC X(01).
+           05  DT-SCORE              PIC X(01).
+           05  FILLER                PIC X(08).
