@@ -0,0 +1,17 @@
+      *> ---------------------------------------------------------------
+      *> NEWVOTR.CPY
+      *> Extract record for a customer who crossed the voting age
+      *> threshold during this run of VOTELIG - handed off to whoever
+      *> files new voters with the elections board.
+      *> ---------------------------------------------------------------
+       01  NEW-VOTER-RECORD.
+           05  NV-SSNUM.
+               10  NV-SSAREA         PIC 999.
+               10  NV-SSGROUP        PIC 99.
+               10  NV-SSSERIAL       PIC 9999.
+           05  NV-CUST-NAME          PIC X(20).
+           05  NV-DATE-OF-BIRTH.
+               10  NV-MOB            PIC 99.
+               10  NV-DOB            PIC 99.
+               10  NV-YOB            PIC 9(4).
+           05  NV-RUN-DATE           PIC 9(8).
