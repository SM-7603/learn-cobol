@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------------
+      *> PAYTRN.CPY
+      *> Daily hours-worked transaction record, one per customer,
+      *> feeding the payroll register batch job.
+      *> ---------------------------------------------------------------
+       01  PAYROLL-TRANS-RECORD.
+           05  PT-SSNUM.
+               10  PT-SSAREA         PIC 999.
+               10  PT-SSGROUP        PIC 99.
+               10  PT-SSSERIAL       PIC 9999.
+           05  PT-CUST-NAME          PIC X(20).
+           05  PT-HOURS-WORKED       PIC 9(3)V99.
+           05  PT-PAY-RATE           PIC 9(3)V99.
+           05  FILLER                PIC X(20).
