@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------------
+      *> RAWSCR.CPY
+      *> One raw course score awaiting a curve, read by CURVE.CBL.
+      *> ---------------------------------------------------------------
+       01  RAW-SCORE-RECORD.
+           05  RS-STUDENT-ID             PIC 9(6).
+           05  RS-COURSE-ID              PIC X(06).
+           05  RS-RAW-SCORE              PIC X(01).
+           05  FILLER                    PIC X(10).
