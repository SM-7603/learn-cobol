@@ -0,0 +1,23 @@
+      *> ---------------------------------------------------------------
+      *> STATETAB.CPY
+      *> Old SSA area-number-to-region table, loaded via REDEFINES
+      *> over a block of FILLER literals so the table values live
+      *> right next to the layout that reads them.  Ranges are the
+      *> broad SSA issuance regions, low area through high area.
+      *> ---------------------------------------------------------------
+       01  WS-STATE-TABLE-VALUES.
+           05  FILLER  PIC X(21) VALUE "NORTHEAST      001099".
+           05  FILLER  PIC X(21) VALUE "MID-ATLANTIC   100199".
+           05  FILLER  PIC X(21) VALUE "SOUTH ATLANTIC 200299".
+           05  FILLER  PIC X(21) VALUE "E SOUTH CENTRAL300399".
+           05  FILLER  PIC X(21) VALUE "W SOUTH CENTRAL400499".
+           05  FILLER  PIC X(21) VALUE "MOUNTAIN       500599".
+           05  FILLER  PIC X(21) VALUE "PACIFIC        600699".
+           05  FILLER  PIC X(21) VALUE "RAILROAD/OTHER 700728".
+           05  FILLER  PIC X(21) VALUE "MIDWEST        729899".
+       01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+           05  ST-ENTRY OCCURS 9 TIMES
+                   INDEXED BY ST-INDEX.
+               10  ST-REGION-NAME        PIC X(15).
+               10  ST-LOW-AREA           PIC 999.
+               10  ST-HIGH-AREA          PIC 999.
