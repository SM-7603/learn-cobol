@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> STUMAS.CPY
+      *> Student master record, keyed by student ID, holding every
+      *> course score on file for that student so a transcript and a
+      *> weighted GPA can be produced in one pass.
+      *> ---------------------------------------------------------------
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID             PIC 9(6).
+           05  SM-STUDENT-NAME           PIC X(20).
+           05  SM-COURSE-COUNT           PIC 99.
+           05  SM-COURSE OCCURS 10 TIMES.
+               10  SM-COURSE-ID          PIC X(06).
+               10  SM-COURSE-SCORE       PIC X(01).
+               10  SM-COURSE-CREDITS     PIC 9(01).
+           05  FILLER                    PIC X(10).
