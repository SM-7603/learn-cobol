@@ -0,0 +1,19 @@
+//DIGCLAS  JOB  (ACCT01),'DIGIT CLASSIFY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DIGCLAS  -  NIGHTLY BATCH DIGIT-CLASSIFICATION REPORT
+//*
+//* RUNS THE PRIME/ODD/EVEN/OTHER DIGIT-CLASSIFICATION LOGIC AND
+//* THE PASS/FAIL GRADING LOGIC AGAINST A FULL TRANSACTION FILE
+//* INSTEAD OF ONE OPERATOR TYPING VALUES IN AT A TERMINAL.
+//* SCHEDULE TO RUN UNATTENDED OVERNIGHT.
+//*
+//* MODIFICATION HISTORY
+//*   08/08/26  SM   INITIAL VERSION
+//*   08/08/26  SM   ADDED PASS/FAIL GRADING COUNTS TO REPORT
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DIGCLAS
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DIGITIN  DD   DSN=PROD.DIGIT.TRANS.DAILY,DISP=SHR
+//DIGITRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
